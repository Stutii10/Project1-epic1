@@ -5,7 +5,8 @@
 *> Accounts: Accounts.dat (username|password per line)
 *> Profiles: Profiles.dat (user profile data)
 *> Connections: Connections.dat (sender|recipient|status per line)
-*> Job Postings: JobPostings.dat (poster|title|description|employer|location|salary)
+*> Job Postings: JobPostings.dat (poster|title|description|employer|location|salary|closing date)
+*> Job Archive : JobPostings-Archive.dat (expired postings, same layout)
 *> Applications: Applications.dat (username|jobID per line)
 *> =======================================================
 
@@ -39,6 +40,18 @@
          ASSIGN TO 'JobPostings.dat'
          ORGANIZATION IS LINE SEQUENTIAL
          FILE STATUS IS FS-JOBS.
+     SELECT JOBS-ARCHIVE-FILE
+         ASSIGN TO 'JobPostings-Archive.dat'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-JOBS-ARCH.
+     SELECT JOBS-TMP-FILE
+         ASSIGN TO 'JobPostings.tmp'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-JOBS-TMP.
+     SELECT PROFILES-TMP-FILE
+         ASSIGN TO 'Profiles.tmp'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-PROF-TMP.
      SELECT APPLICATIONS-FILE
          ASSIGN TO 'Applications.dat'
          ORGANIZATION IS LINE SEQUENTIAL
@@ -47,6 +60,30 @@
          ASSIGN TO 'Messages.dat'
          ORGANIZATION IS LINE SEQUENTIAL
          FILE STATUS IS FS-MSGS.
+     SELECT MESSAGES-TMP-FILE
+         ASSIGN TO 'Messages.tmp'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-MSGS-TMP.
+     SELECT LOGIN-AUDIT-FILE
+         ASSIGN TO 'LoginAudit.dat'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-AUDIT.
+     SELECT SKILL-PROGRESS-FILE
+         ASSIGN TO 'Skill-Progress.dat'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-SKPROG.
+     SELECT SKILL-PROGRESS-TMP-FILE
+         ASSIGN TO 'Skill-Progress.tmp'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-SKPROG-TMP.
+     SELECT ACCOUNTS-TMP-FILE
+         ASSIGN TO 'Accounts.tmp'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-ACCT-TMP.
+     SELECT CHECKPOINT-FILE
+         ASSIGN TO 'Checkpoint.dat'
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS FS-CKPT.
 
  DATA DIVISION.
  FILE SECTION.
@@ -68,12 +105,41 @@
  FD  JOBS-FILE.
  01  Job-Line                       PIC X(400).
 
+ FD  JOBS-ARCHIVE-FILE.
+ 01  Job-Archive-Line               PIC X(400).
+
+ FD  JOBS-TMP-FILE.
+ 01  Job-Tmp-Line                   PIC X(400).
+
+ FD  PROFILES-TMP-FILE.
+ 01  Profile-Tmp-Line               PIC X(2000).
+
  FD  APPLICATIONS-FILE.
- 01  Application-Line               PIC X(80).
+ 01  Application-Line               PIC X(200).
 
  FD  MESSAGES-FILE.
  01  Message-Line                   PIC X(500).
 
+ FD  MESSAGES-TMP-FILE.
+ 01  Message-Tmp-Line               PIC X(500).
+
+ FD  LOGIN-AUDIT-FILE.
+ 01  Audit-Line                     PIC X(80).
+
+ FD  SKILL-PROGRESS-FILE.
+ 01  Skill-Progress-Line            PIC X(100).
+
+ FD  SKILL-PROGRESS-TMP-FILE.
+ 01  Skill-Progress-Tmp-Line        PIC X(100).
+
+ FD  ACCOUNTS-TMP-FILE.
+ 01  Account-Tmp-Line               PIC X(60).
+
+ FD  CHECKPOINT-FILE.
+ *> Format: <lines-consumed>|<username>, where username is only
+ *> present when the checkpoint was taken while already logged in.
+ 01  Checkpoint-Line                PIC X(30).
+
  WORKING-STORAGE SECTION.
  01 Target-Username                 PIC X(20).
 
@@ -84,15 +150,28 @@
  01  FS-PROF                        PIC XX VALUE '00'.
  01  FS-CONN                        PIC XX VALUE '00'.
  01  FS-JOBS                        PIC XX VALUE '00'.
+ 01  FS-JOBS-ARCH                   PIC XX VALUE '00'.
+ 01  FS-JOBS-TMP                    PIC XX VALUE '00'.
+ 01  FS-PROF-TMP                    PIC XX VALUE '00'.
+ 01  New-Profile-Line               PIC X(2000).
  01  FS-APPS                        PIC XX VALUE '00'.
  01  FS-MSGS                        PIC XX VALUE '00'.
+ 01  FS-MSGS-TMP                    PIC XX VALUE '00'.
+ 01  FS-AUDIT                       PIC XX VALUE '00'.
+ 01  FS-SKPROG                      PIC XX VALUE '00'.
+ 01  FS-SKPROG-TMP                  PIC XX VALUE '00'.
+ 01  FS-ACCT-TMP                    PIC XX VALUE '00'.
+ 01  FS-CKPT                        PIC XX VALUE '00'.
  01  EOF-IN                         PIC X VALUE 'N'.
  01  ACCT-EOF                       PIC X VALUE 'N'.
+ 01  ACCT-TMP-EOF                   PIC X VALUE 'N'.
  01  PROF-EOF                       PIC X VALUE 'N'.
  01  CONN-EOF                       PIC X VALUE 'N'.
  01  JOB-EOF                        PIC X VALUE 'N'.
  01  APP-EOF                        PIC X VALUE 'N'.
  01  MSG-EOF                        PIC X VALUE 'N'.
+ 01  SKPROG-EOF                     PIC X VALUE 'N'.
+ 01  AUDIT-EOF                      PIC X VALUE 'N'.
 
  *> ------- Menu / input buffers -------
  01  UserChoice                     PIC 9.
@@ -103,6 +182,7 @@
  01  TempChar                       PIC X.
  01  I                              PIC 99.
  01  J                              PIC 99.
+ 01  WS-Job-Rewrite-Line           PIC 99.
 
  01  WS-MSG                         PIC X(200).
 
@@ -114,12 +194,10 @@
      88  USER-LOGGED-IN                   VALUE 'Y'.
      88  USER-NOT-LOGGED-IN               VALUE 'N'.
 
- *> ------- In-memory accounts (max 5) -------
- 01  Account-Count                  PIC 9 VALUE 0.
- 01  Accounts.
-     05  Account OCCURS 5 TIMES.
-         10  Acc-Username           PIC X(20).
-         10  Acc-Password           PIC X(20).
+ *> ------- Accounts (looked up directly from Accounts.dat; no size cap) -------
+ 01  Account-Count                  PIC 9(6) VALUE 0.
+ 01  Acc-Username                   PIC X(20).
+ 01  Acc-Password                   PIC X(20).
 
  *> ------- Connection management (with status) -------
  01  Connection-Count               PIC 99 VALUE 0.
@@ -128,7 +206,11 @@
          10  Conn-Sender            PIC X(20).
          10  Conn-Recipient         PIC X(20).
          10  Conn-Status            PIC X.
-             *> P = Pending, A = Accepted, R = Rejected
+             *> P = Pending, A = Accepted, R = Rejected, X = Removed
+             88  Conn-Is-Pending            VALUE "P".
+             88  Conn-Is-Accepted           VALUE "A".
+             88  Conn-Is-Rejected           VALUE "R".
+             88  Conn-Is-Removed            VALUE "X".
 
  *> ------- Flags -------
  01  UE-Flag                        PIC 9 VALUE 0.
@@ -143,11 +225,19 @@
  01  Has-Special                    PIC 9 VALUE 0.
  01  CountVar                       PIC 99 VALUE 0.
  01  Has-Entries                    PIC 9 VALUE 0.
+ 01  Total-Applicant-Count          PIC 999 VALUE 0.
 
  01  Connection-Valid-Flag          PIC X VALUE 'Y'.
      88  Connection-Is-Valid              VALUE 'Y'.
      88  Connection-Is-Invalid            VALUE 'N'.
 
+ *> ------- NEW: secondary identity check for Do-Forgot-Password -------
+ 01  ID-Verify-Flag                 PIC X VALUE 'N'.
+     88  Identity-Is-Verified             VALUE 'Y'.
+     88  Identity-Is-Not-Verified         VALUE 'N'.
+ 01  WS-Entered-University          PIC X(50).
+ 01  WS-Entered-Grad-Year           PIC X(4).
+
  *> Special characters set
  01  Specials                       PIC X(40)
      VALUE '!@#$%^&*()-_=+[]{};:'',.<>/?'.
@@ -156,6 +246,8 @@
  01  U-Part                         PIC X(20).
  01  P-Part                         PIC X(20).
  01  S-Part                         PIC X.
+ 01  WS-Audit-TS-Part               PIC X(14).
+ 01  WS-Audit-Reason-Part           PIC X(10).
 
  *> ------- Profile data structures -------
  01  Current-User-Profile.
@@ -213,6 +305,15 @@
      88  User-Found                       VALUE 'Y'.
      88  User-Not-Found                   VALUE 'N'.
 
+ *> ------- NEW: handle multiple profiles sharing the searched name -------
+ 01  Search-Match-Count             PIC 99 VALUE 0.
+ 01  Search-Matches.
+     05  Search-Match-Entry OCCURS 20 TIMES.
+         10  Search-Match-Username  PIC X(20).
+         10  Search-Match-University PIC X(50).
+         10  Search-Match-Major     PIC X(40).
+ 01  Search-Pick                    PIC 99.
+
  *> Temp profile for network display
  01  Temp-Profile.
      05  Temp-First-Name            PIC X(30).
@@ -227,12 +328,24 @@
          10  Pend-Index             PIC 99.
          10  Pend-Sender            PIC X(20).
 
+ *> ------- NEW: My Network listing, for the Remove Connection action -------
+ 01  Network-Entry-Count            PIC 99 VALUE 0.
+ 01  Network-Entries.
+     05  Network-Entry OCCURS 50 TIMES.
+         10  Net-Index              PIC 99.
+ 01  My-Network-Choice              PIC 99.
+
  *> ------- Job posting buffers -------
  01  Job-Title                      PIC X(60).
  01  Job-Description                PIC X(200).
  01  Job-Employer                   PIC X(60).
  01  Job-Location                   PIC X(60).
  01  Job-Salary                     PIC X(40).
+ 01  Job-Closing-Date               PIC X(8).
+ 01  Closing-Date-Valid-Flag        PIC X VALUE 'N'.
+     88  Closing-Date-Is-Valid            VALUE 'Y'.
+     88  Closing-Date-Is-Invalid          VALUE 'N'.
+ 01  WS-Today-Date                  PIC X(8).
 
  *> ------- NEW: Job browsing and application structures -------
  01  Job-Count                      PIC 99 VALUE 0.
@@ -245,22 +358,50 @@
          10  Job-Employer-Store     PIC X(60).
          10  Job-Location-Store     PIC X(60).
          10  Job-Salary-Store       PIC X(40).
+         10  Job-Closing-Date-Store PIC X(8).
 
  01  Selected-Job-Number            PIC 99.
  01  Job-Details-Choice             PIC X.
 
+ *> ------- NEW: Job listing filter (keyword/location/salary) -------
+ 01  Filter-Keyword                 PIC X(40).
+ 01  Filter-Location                PIC X(60).
+ 01  Filter-Salary-Only-Flag        PIC X VALUE 'N'.
+     88  Filter-Salary-Only                VALUE 'Y'.
+     88  Filter-Salary-Any                 VALUE 'N'.
+ 01  Job-Matches-Flag               PIC X VALUE 'Y'.
+     88  Job-Matches                       VALUE 'Y'.
+     88  Job-Does-Not-Match                VALUE 'N'.
+ 01  WS-Filter-Target               PIC X(200).
+ 01  WS-Filter-Needle               PIC X(40).
+ 01  WS-Filter-Tally                PIC 99.
+ 01  Jobs-Matched-Count             PIC 99 VALUE 0.
+ 01  My-Posting-Choice              PIC 99.
+
  *> Application tracking
  01  Application-Count              PIC 99 VALUE 0.
  01  Applications.
      05  Application OCCURS 99 TIMES.
          10  App-Username           PIC X(20).
          10  App-Job-ID             PIC 99.
+         10  App-Job-Poster         PIC X(20).
+         10  App-Job-Title          PIC X(60).
+         10  App-Job-Employer       PIC X(60).
+
+ *> ------- NEW: Applications/JobPostings reconciliation report -------
+ 01  Recon-Match-Flag               PIC X VALUE 'N'.
+     88  Recon-Job-Matches                VALUE 'Y'.
+     88  Recon-Job-Does-Not-Match         VALUE 'N'.
+ 01  Recon-Mismatch-Count           PIC 99 VALUE 0.
 
  01  Already-Applied-Flag           PIC X VALUE 'N'.
      88  Already-Applied                  VALUE 'Y'.
      88  Not-Applied-Yet                  VALUE 'N'.
 
  01  User-App-Count                 PIC 99 VALUE 0.
+ 01  WS-App-Poster-In               PIC X(20).
+ 01  WS-App-Title-In                PIC X(60).
+ 01  WS-App-Employer-In             PIC X(60).
 
  *> ------- NEW: Messaging variables -------
  01  Message-Recipient              PIC X(20).
@@ -273,36 +414,159 @@
  01  Message-Text                   PIC X(200).
  01  Messages-Found-Count           PIC 99 VALUE 0.
 
+ *> ------- NEW: Failed-login audit trail and lockout -------
+ 01  WS-Timestamp                   PIC X(14).
+ 01  WS-Audit-Reason                PIC X(10).
+ 01  WS-Lockout-Threshold           PIC 99 VALUE 5.
+ *> NEW: a lockout now expires on its own after this many seconds,
+ *> rather than staying locked forever (900 = 15 minutes).
+ 01  WS-Lockout-Duration-Seconds    PIC 9(6) VALUE 900.
+ 01  Login-Attempt-Count            PIC 99 VALUE 0.
+ 01  Login-Attempt-Tracking.
+     05  Login-Attempt OCCURS 50 TIMES.
+         10  LA-Username            PIC X(20).
+         10  LA-Fail-Count          PIC 99.
+         10  LA-Last-Fail-TS        PIC X(14).
+ 01  LA-Index                       PIC 99.
+ 01  LA-Found-Flag                  PIC X VALUE 'N'.
+     88  LA-Found                         VALUE 'Y'.
+     88  LA-Not-Found                     VALUE 'N'.
+ 01  LA-Slot-Valid-Flag             PIC X VALUE 'N'.
+     88  LA-Slot-Valid                    VALUE 'Y'.
+     88  LA-Slot-Invalid                  VALUE 'N'.
+ 01  Account-Locked-Flag            PIC X VALUE 'N'.
+     88  Account-Is-Locked                VALUE 'Y'.
+     88  Account-Not-Locked               VALUE 'N'.
+ *> NEW: scratch fields for computing elapsed time since a user's
+ *> last failed login attempt, to let a lockout expire on its own.
+ 01  WS-Now-TS                      PIC X(14).
+ 01  WS-TS-Date-Part                PIC 9(8).
+ 01  WS-TS-Time-Part                PIC 9(6).
+ 01  WS-TS-HH                       PIC 99.
+ 01  WS-TS-MM                       PIC 99.
+ 01  WS-TS-SS                       PIC 99.
+ 01  WS-Now-Days                    PIC 9(8).
+ 01  WS-Now-Secs-Of-Day             PIC 9(8).
+ 01  WS-Now-Total-Secs              PIC 9(12).
+ 01  WS-Fail-Days                   PIC 9(8).
+ 01  WS-Fail-Secs-Of-Day            PIC 9(8).
+ 01  WS-Fail-Total-Secs             PIC 9(12).
+ 01  WS-Elapsed-Secs                PIC 9(12).
+
+ *> ------- NEW: Post-login notification banner -------
+ 01  WS-Pending-Count               PIC 99 VALUE 0.
+ 01  WS-Unread-Count                PIC 99 VALUE 0.
+
+ *> ------- NEW: Message store (timestamp + read flag + grouping) -------
+ 01  Message-Count                  PIC 999 VALUE 0.
+ 01  Message-Store.
+     05  Msg-Entry OCCURS 300 TIMES.
+         10  Msg-Sender             PIC X(20).
+         10  Msg-Recipient          PIC X(20).
+         10  Msg-Text               PIC X(200).
+         10  Msg-Timestamp          PIC X(14).
+         10  Msg-Read               PIC X.
+ 01  Convo-Partner-Count            PIC 99 VALUE 0.
+ 01  Convo-Partners.
+     05  Convo-Partner OCCURS 50 TIMES PIC X(20).
+ 01  MK                             PIC 999.
+ 01  WS-Msg-Rewrite-Line            PIC 9(6).
+ 01  CP-Idx                         PIC 99.
+ 01  WS-Other-Party                 PIC X(20).
+ 01  CP-Already-Known-Flag          PIC X VALUE 'N'.
+     88  CP-Already-Known                 VALUE 'Y'.
+     88  CP-Not-Already-Known             VALUE 'N'.
+ 01  WS-Msg-Timestamp-In            PIC X(14).
+ 01  WS-Msg-Read-In                 PIC X.
+
+ *> ------- NEW: per-user skill progress tracking -------
+ 01  Skill-Progress-Owner           PIC X(20) VALUE SPACES.
+ 01  Skill-Progress-Row.
+     05  WD-Topic-Done  OCCURS 4 TIMES PIC X VALUE 'N'.
+     05  DL-Topic-Done  OCCURS 4 TIMES PIC X VALUE 'N'.
+     05  IV-Topic-Done  OCCURS 4 TIMES PIC X VALUE 'N'.
+     05  RS-Topic-Done  OCCURS 4 TIMES PIC X VALUE 'N'.
+ 01  WD-Bits                        PIC X(4).
+ 01  DL-Bits                        PIC X(4).
+ 01  IV-Bits                        PIC X(4).
+ 01  RS-Bits                        PIC X(4).
+ 01  Skill-Topic-Index              PIC 9.
+ 01  Skill-Completed-Count          PIC 9.
+ 01  WD-Completed-Count             PIC 9.
+ 01  DL-Completed-Count             PIC 9.
+ 01  IV-Completed-Count             PIC 9.
+ 01  RS-Completed-Count             PIC 9.
+
+ *> ------- NEW: checkpoint/restart support for the input batch -------
+ *> Checkpoints are only taken at the two top-level menu boundaries
+ *> (about to show the login menu, or about to show the main menu),
+ *> along with which user (if any) was logged in at that point. A
+ *> restart is therefore only guaranteed to resume cleanly at one of
+ *> those boundaries; input consumed mid-way through a sub-menu (e.g.
+ *> Profile-Loop, J-Search-Loop) between two checkpoints is replayed
+ *> from the last boundary rather than resumed mid-flow.
+ 01  WS-Lines-Consumed              PIC 9(6) VALUE 0.
+ 01  WS-Is-Restart-Flag             PIC X VALUE 'N'.
+     88  WS-Is-Restart               VALUE 'Y'.
+     88  WS-Is-Not-Restart          VALUE 'N'.
+ 01  WS-Skip-Count                  PIC 9(6).
+ 01  WS-Checkpoint-User             PIC X(20) VALUE SPACES.
+ 01  WS-Ckpt-Count-Part             PIC X(6).
+ 01  WS-Ckpt-User-Part              PIC X(20).
+ 01  WS-Resume-Flag                 PIC X VALUE 'N'.
+     88  WS-Resume-As-Logged-In      VALUE 'Y'.
+     88  WS-Resume-As-Not-Logged-In  VALUE 'N'.
+
  PROCEDURE DIVISION.
  Main.
      PERFORM Open-Files
      PERFORM Load-Accounts-From-Disk
+     PERFORM Load-Login-Attempts-From-Disk
      PERFORM Load-Connections-From-Disk
      PERFORM Load-Applications-From-Disk
+     PERFORM Load-Messages-From-Disk
+     PERFORM Archive-Expired-Jobs
+     PERFORM Load-All-Jobs-Into-Memory
+     PERFORM Reconcile-Applications-Report
 
      *> Main program loop to allow returning to login screen
      PERFORM UNTIL EOF-IN = "Y"
          SET USER-NOT-LOGGED-IN TO TRUE
          MOVE 'N' TO EOF-IN
-         *> Authentication Loop
-         PERFORM UNTIL USER-LOGGED-IN OR EOF-IN = "Y"
-             PERFORM Show-Login-Menu
-             PERFORM READ-NEXT-INPUT
-             IF InLine = SPACES
-                 MOVE '0' TO InLine(1:1)
-             END-IF
-             MOVE FUNCTION NUMVAL (InLine) TO UserChoice
 
-             EVALUATE UserChoice
-                 WHEN 1
-                     PERFORM Do-Login
-                 WHEN 2
-                     PERFORM Do-Registration
-                 WHEN OTHER
-                     MOVE "Invalid choice. Please try again." TO WS-MSG
-                     PERFORM OUT-MSG
-             END-EVALUATE
-         END-PERFORM
+         IF WS-Resume-As-Logged-In
+             *> Checkpoint was saved at the main-menu boundary while
+             *> this user was already logged in - resume there directly
+             *> instead of replaying leftover main-menu input against a
+             *> freshly-shown login menu.
+             MOVE WS-Checkpoint-User TO UserName
+             SET USER-LOGGED-IN TO TRUE
+             SET WS-Resume-As-Not-Logged-In TO TRUE
+         ELSE
+             *> Authentication Loop
+             PERFORM UNTIL USER-LOGGED-IN OR EOF-IN = "Y"
+                 MOVE SPACES TO WS-Checkpoint-User
+                 PERFORM Save-Checkpoint
+                 PERFORM Show-Login-Menu
+                 PERFORM READ-NEXT-INPUT
+                 IF InLine = SPACES
+                     MOVE '0' TO InLine(1:1)
+                 END-IF
+                 MOVE FUNCTION NUMVAL (InLine) TO UserChoice
+
+                 EVALUATE UserChoice
+                     WHEN 1
+                         PERFORM Do-Login
+                     WHEN 2
+                         PERFORM Do-Registration
+                     WHEN 3
+                         PERFORM Do-Forgot-Password
+                     WHEN OTHER
+                         MOVE "Invalid choice. Please try again." TO WS-MSG
+                         PERFORM OUT-MSG
+                 END-EVALUATE
+             END-PERFORM
+         END-IF
 
          *> Skip main app if not logged in due to EOF
          IF USER-NOT-LOGGED-IN
@@ -312,10 +576,13 @@
          *> Load user profile after login
          IF USER-LOGGED-IN
              PERFORM Load-User-Profile
+             PERFORM Display-Notification-Banner
          END-IF
 
          *> Main Application Loop
          PERFORM UNTIL EOF-IN = "Y" OR USER-NOT-LOGGED-IN
+             MOVE UserName TO WS-Checkpoint-User
+             PERFORM Save-Checkpoint
              PERFORM Show-Main-Menu
              PERFORM READ-NEXT-INPUT
              IF EOF-IN NOT = "Y"
@@ -356,18 +623,36 @@
  *> File open/close + output + input
  *> -----------------------------
  Open-Files.
+     PERFORM Load-Checkpoint
+
      OPEN INPUT  INPUT-FILE
      IF WS-FILE-STATUS NOT = "00"
          DISPLAY "Error opening input file: " WS-FILE-STATUS
          STOP RUN
      END-IF
 
-     OPEN OUTPUT OUTPUT-FILE
+     *> On a checkpointed restart, keep appending to the prior output
+     *> instead of truncating it; otherwise start a fresh output file.
+     *> If the prior output file isn't present (e.g. it was cleaned up
+     *> between runs), fall back to creating it, same as every other
+     *> file above.
+     IF WS-Is-Restart
+         OPEN EXTEND OUTPUT-FILE
+         IF WS-OUTPUT-STATUS = "35"
+             OPEN OUTPUT OUTPUT-FILE
+             CLOSE OUTPUT-FILE
+             OPEN EXTEND OUTPUT-FILE
+         END-IF
+     ELSE
+         OPEN OUTPUT OUTPUT-FILE
+     END-IF
      IF WS-OUTPUT-STATUS NOT = "00"
          DISPLAY "Error opening output file: " WS-OUTPUT-STATUS
          STOP RUN
      END-IF
 
+     PERFORM Skip-Consumed-Input-Lines
+
      *> Try to open accounts for INPUT; if missing, create it.
      OPEN INPUT  ACCOUNTS-FILE
      IF FS-ACCT = "35"
@@ -408,6 +693,16 @@
      CLOSE JOBS-FILE
      OPEN EXTEND JOBS-FILE
 
+     *> Try to open the jobs archive file for INPUT; if missing, create it.
+     OPEN INPUT  JOBS-ARCHIVE-FILE
+     IF FS-JOBS-ARCH = "35"
+         OPEN OUTPUT JOBS-ARCHIVE-FILE
+         CLOSE JOBS-ARCHIVE-FILE
+         OPEN INPUT JOBS-ARCHIVE-FILE
+     END-IF
+     CLOSE JOBS-ARCHIVE-FILE
+     OPEN EXTEND JOBS-ARCHIVE-FILE
+
      *> NEW: Try to open applications file for INPUT; if missing, create it.
      OPEN INPUT  APPLICATIONS-FILE
      IF FS-APPS = "35"
@@ -427,6 +722,26 @@
      END-IF
      CLOSE MESSAGES-FILE
      OPEN EXTEND MESSAGES-FILE
+
+     *> Try to open login-audit file for INPUT; if missing, create it.
+     OPEN INPUT  LOGIN-AUDIT-FILE
+     IF FS-AUDIT = "35"
+         OPEN OUTPUT LOGIN-AUDIT-FILE
+         CLOSE LOGIN-AUDIT-FILE
+         OPEN INPUT LOGIN-AUDIT-FILE
+     END-IF
+     CLOSE LOGIN-AUDIT-FILE
+     OPEN EXTEND LOGIN-AUDIT-FILE
+
+     *> Try to open skill-progress file for INPUT; if missing, create it.
+     OPEN INPUT  SKILL-PROGRESS-FILE
+     IF FS-SKPROG = "35"
+         OPEN OUTPUT SKILL-PROGRESS-FILE
+         CLOSE SKILL-PROGRESS-FILE
+         OPEN INPUT SKILL-PROGRESS-FILE
+     END-IF
+     CLOSE SKILL-PROGRESS-FILE
+     OPEN EXTEND SKILL-PROGRESS-FILE
      .
 
  Close-Files.
@@ -436,8 +751,74 @@
      CLOSE PROFILES-FILE
      CLOSE CONNECTIONS-FILE
      CLOSE JOBS-FILE
+     CLOSE JOBS-ARCHIVE-FILE
      CLOSE APPLICATIONS-FILE
      CLOSE MESSAGES-FILE
+     CLOSE LOGIN-AUDIT-FILE
+     CLOSE SKILL-PROGRESS-FILE
+     .
+
+ *> -----------------------------
+ *> NEW: checkpoint/restart support so a rerun of the batch input
+ *> resumes after the last line consumed instead of replaying it.
+ *> -----------------------------
+ Load-Checkpoint.
+     MOVE 0 TO WS-Lines-Consumed
+     MOVE SPACES TO WS-Checkpoint-User
+     SET WS-Is-Not-Restart TO TRUE
+     SET WS-Resume-As-Not-Logged-In TO TRUE
+     OPEN INPUT CHECKPOINT-FILE
+     IF FS-CKPT NOT = "35"
+         READ CHECKPOINT-FILE
+             AT END
+                 CONTINUE
+             NOT AT END
+                 MOVE SPACES TO WS-Ckpt-Count-Part WS-Ckpt-User-Part
+                 UNSTRING Checkpoint-Line DELIMITED BY '|'
+                     INTO WS-Ckpt-Count-Part, WS-Ckpt-User-Part
+                 END-UNSTRING
+                 MOVE FUNCTION NUMVAL(WS-Ckpt-Count-Part) TO WS-Lines-Consumed
+                 IF WS-Lines-Consumed > 0
+                     SET WS-Is-Restart TO TRUE
+                 END-IF
+                 IF WS-Ckpt-User-Part NOT = SPACES
+                     MOVE WS-Ckpt-User-Part TO WS-Checkpoint-User
+                     SET WS-Resume-As-Logged-In TO TRUE
+                 END-IF
+         END-READ
+         CLOSE CHECKPOINT-FILE
+     END-IF
+     .
+
+ Skip-Consumed-Input-Lines.
+     PERFORM VARYING WS-Skip-Count FROM 1 BY 1
+         UNTIL WS-Skip-Count > WS-Lines-Consumed OR EOF-IN = 'Y'
+         READ INPUT-FILE
+             AT END
+                 MOVE 'Y' TO EOF-IN
+             NOT AT END
+                 CONTINUE
+         END-READ
+     END-PERFORM
+     .
+
+ Save-Checkpoint.
+     OPEN OUTPUT CHECKPOINT-FILE
+     MOVE SPACES TO Checkpoint-Line
+     STRING
+         WS-Lines-Consumed                 DELIMITED BY SIZE
+         "|"                               DELIMITED BY SIZE
+         FUNCTION TRIM(WS-Checkpoint-User) DELIMITED BY SIZE
+         INTO Checkpoint-Line
+     END-STRING
+     WRITE Checkpoint-Line
+     CLOSE CHECKPOINT-FILE
+     .
+
+ Reset-Checkpoint.
+     MOVE 0 TO WS-Lines-Consumed
+     MOVE SPACES TO WS-Checkpoint-User
+     PERFORM Save-Checkpoint
      .
 
  *> Display to screen AND write to output file
@@ -458,8 +839,10 @@
              MOVE 'Y' TO EOF-IN
              MOVE "End of file reached" TO WS-MSG
              PERFORM OUT-MSG
+             PERFORM Reset-Checkpoint
          NOT AT END
              MOVE FUNCTION TRIM(InLine) TO WS-INPUT-VALUE
+             ADD 1 TO WS-Lines-Consumed
      END-READ
      .
 
@@ -473,6 +856,8 @@
      PERFORM OUT-MSG
      MOVE "2. Create New Account" TO WS-MSG
      PERFORM OUT-MSG
+     MOVE "3. Forgot Password" TO WS-MSG
+     PERFORM OUT-MSG
      MOVE "Enter your choice: " TO WS-MSG
      PERFORM OUT-MSG
      .
@@ -841,9 +1226,6 @@
      .
 
  Save-User-Profile.
-     CLOSE PROFILES-FILE
-     OPEN EXTEND PROFILES-FILE
-
      MOVE SPACES TO Profile-Line
      STRING
          UserName                    DELIMITED BY SIZE
@@ -876,21 +1258,176 @@
          Prof-Edu-Years(3)           DELIMITED BY SIZE
          INTO Profile-Line
      END-STRING
-     WRITE Profile-Line
+     MOVE Profile-Line TO New-Profile-Line
+
+     PERFORM Rewrite-Profiles-File
+     .
+
+ *> Replace this user's existing Profile-Line (if any) with the
+ *> freshly-saved one, so Profiles.dat only ever holds one row per user.
+ Rewrite-Profiles-File.
+     CLOSE PROFILES-FILE
+     OPEN INPUT PROFILES-FILE
+     OPEN OUTPUT PROFILES-TMP-FILE
+     MOVE 'N' TO PROF-EOF
+
+     PERFORM UNTIL PROF-EOF = 'Y'
+         READ PROFILES-FILE
+             AT END
+                 MOVE 'Y' TO PROF-EOF
+             NOT AT END
+                 IF Profile-Line(1:20) NOT = UserName
+                     MOVE Profile-Line TO Profile-Tmp-Line
+                     WRITE Profile-Tmp-Line
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     MOVE New-Profile-Line TO Profile-Tmp-Line
+     WRITE Profile-Tmp-Line
+
+     CLOSE PROFILES-FILE
+     CLOSE PROFILES-TMP-FILE
+
+     *> Copy the rebuilt contents back over Profiles.dat
+     OPEN OUTPUT PROFILES-FILE
+     OPEN INPUT PROFILES-TMP-FILE
+     MOVE 'N' TO PROF-EOF
+     PERFORM UNTIL PROF-EOF = 'Y'
+         READ PROFILES-TMP-FILE
+             AT END
+                 MOVE 'Y' TO PROF-EOF
+             NOT AT END
+                 MOVE Profile-Tmp-Line TO Profile-Line
+                 WRITE Profile-Line
+         END-READ
+     END-PERFORM
 
+     CLOSE PROFILES-TMP-FILE
      CLOSE PROFILES-FILE
      OPEN EXTEND PROFILES-FILE
      .
 
+ *> -----------------------------
+ *> Load this user's skill-topic completion flags from
+ *> Skill-Progress.dat (defaults to all-incomplete if no row yet)
+ *> -----------------------------
+ Load-Skill-Progress.
+     MOVE UserName TO Skill-Progress-Owner
+     PERFORM VARYING Skill-Topic-Index FROM 1 BY 1 UNTIL Skill-Topic-Index > 4
+         MOVE 'N' TO WD-Topic-Done(Skill-Topic-Index)
+         MOVE 'N' TO DL-Topic-Done(Skill-Topic-Index)
+         MOVE 'N' TO IV-Topic-Done(Skill-Topic-Index)
+         MOVE 'N' TO RS-Topic-Done(Skill-Topic-Index)
+     END-PERFORM
+
+     CLOSE SKILL-PROGRESS-FILE
+     OPEN INPUT SKILL-PROGRESS-FILE
+     MOVE 'N' TO SKPROG-EOF
+
+     PERFORM UNTIL SKPROG-EOF = 'Y'
+         READ SKILL-PROGRESS-FILE
+             AT END
+                 MOVE 'Y' TO SKPROG-EOF
+             NOT AT END
+                 MOVE SPACES TO U-Part WD-Bits DL-Bits IV-Bits RS-Bits
+                 UNSTRING Skill-Progress-Line DELIMITED BY '|'
+                     INTO U-Part, WD-Bits, DL-Bits, IV-Bits, RS-Bits
+                 END-UNSTRING
+                 IF U-Part = UserName
+                     PERFORM VARYING Skill-Topic-Index FROM 1 BY 1 UNTIL Skill-Topic-Index > 4
+                         MOVE WD-Bits(Skill-Topic-Index:1) TO WD-Topic-Done(Skill-Topic-Index)
+                         MOVE DL-Bits(Skill-Topic-Index:1) TO DL-Topic-Done(Skill-Topic-Index)
+                         MOVE IV-Bits(Skill-Topic-Index:1) TO IV-Topic-Done(Skill-Topic-Index)
+                         MOVE RS-Bits(Skill-Topic-Index:1) TO RS-Topic-Done(Skill-Topic-Index)
+                     END-PERFORM
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     CLOSE SKILL-PROGRESS-FILE
+     OPEN EXTEND SKILL-PROGRESS-FILE
+     .
+
+ *> -----------------------------
+ *> Persist this user's skill-topic completion flags, replacing
+ *> any prior row for the same user (one row per user)
+ *> -----------------------------
+ Rewrite-Skill-Progress-File.
+     CLOSE SKILL-PROGRESS-FILE
+     OPEN INPUT SKILL-PROGRESS-FILE
+     OPEN OUTPUT SKILL-PROGRESS-TMP-FILE
+     MOVE 'N' TO SKPROG-EOF
+
+     PERFORM UNTIL SKPROG-EOF = 'Y'
+         READ SKILL-PROGRESS-FILE
+             AT END
+                 MOVE 'Y' TO SKPROG-EOF
+             NOT AT END
+                 IF Skill-Progress-Line(1:20) NOT = UserName
+                     MOVE Skill-Progress-Line TO Skill-Progress-Tmp-Line
+                     WRITE Skill-Progress-Tmp-Line
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     MOVE SPACES TO WD-Bits DL-Bits IV-Bits RS-Bits
+     PERFORM VARYING Skill-Topic-Index FROM 1 BY 1 UNTIL Skill-Topic-Index > 4
+         MOVE WD-Topic-Done(Skill-Topic-Index) TO WD-Bits(Skill-Topic-Index:1)
+         MOVE DL-Topic-Done(Skill-Topic-Index) TO DL-Bits(Skill-Topic-Index:1)
+         MOVE IV-Topic-Done(Skill-Topic-Index) TO IV-Bits(Skill-Topic-Index:1)
+         MOVE RS-Topic-Done(Skill-Topic-Index) TO RS-Bits(Skill-Topic-Index:1)
+     END-PERFORM
+     MOVE SPACES TO Skill-Progress-Line
+     STRING
+         UserName DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         WD-Bits DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         DL-Bits DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         IV-Bits DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         RS-Bits DELIMITED BY SIZE
+         INTO Skill-Progress-Line
+     END-STRING
+     MOVE Skill-Progress-Line TO Skill-Progress-Tmp-Line
+     WRITE Skill-Progress-Tmp-Line
+
+     CLOSE SKILL-PROGRESS-FILE
+     CLOSE SKILL-PROGRESS-TMP-FILE
+
+     *> Copy the rebuilt contents back over Skill-Progress.dat
+     OPEN OUTPUT SKILL-PROGRESS-FILE
+     OPEN INPUT SKILL-PROGRESS-TMP-FILE
+     MOVE 'N' TO SKPROG-EOF
+     PERFORM UNTIL SKPROG-EOF = 'Y'
+         READ SKILL-PROGRESS-TMP-FILE
+             AT END
+                 MOVE 'Y' TO SKPROG-EOF
+             NOT AT END
+                 MOVE Skill-Progress-Tmp-Line TO Skill-Progress-Line
+                 WRITE Skill-Progress-Line
+         END-READ
+     END-PERFORM
+
+     CLOSE SKILL-PROGRESS-TMP-FILE
+     CLOSE SKILL-PROGRESS-FILE
+     OPEN EXTEND SKILL-PROGRESS-FILE
+     .
+
  *> -----------------------------
  *> SEARCH FUNCTIONS
  *> -----------------------------
  Perform-Search.
      SET User-Not-Found TO TRUE
+     MOVE 0 TO Search-Match-Count
      CLOSE PROFILES-FILE
      OPEN INPUT PROFILES-FILE
      MOVE 'N' TO PROF-EOF
 
+     *> First pass: collect the username of every profile whose
+     *> first+last name matches (there may be more than one)
      PERFORM UNTIL PROF-EOF = 'Y'
          READ PROFILES-FILE
              AT END
@@ -905,7 +1442,84 @@
                         FUNCTION TRIM(Search-Last-Name) DELIMITED BY SIZE
                         INTO WS-MSG
                  IF WS-MSG = Search-Name
+                     IF Search-Match-Count < 20
+                         ADD 1 TO Search-Match-Count
+                         MOVE Search-Username TO Search-Match-Username(Search-Match-Count)
+                         MOVE Profile-Line(81:50) TO Search-Match-University(Search-Match-Count)
+                         MOVE Profile-Line(131:40) TO Search-Match-Major(Search-Match-Count)
+                     END-IF
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     CLOSE PROFILES-FILE
+     OPEN EXTEND PROFILES-FILE
+
+     IF Search-Match-Count = 1
+         MOVE Search-Match-Username(1) TO Search-Username
+         PERFORM Load-Profile-By-Username
+     ELSE IF Search-Match-Count > 1
+         PERFORM Pick-Search-Match
+         IF User-Found
+             PERFORM Load-Profile-By-Username
+         END-IF
+     END-IF
+     .
+
+ *> -----------------------------
+ *> When more than one profile shares the searched name, let the
+ *> user pick which one they meant
+ *> -----------------------------
+ Pick-Search-Match.
+     MOVE "Multiple people with that name were found:" TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM VARYING Search-Pick FROM 1 BY 1 UNTIL Search-Pick > Search-Match-Count
+         MOVE SPACES TO WS-MSG
+         STRING
+             Search-Pick DELIMITED BY SIZE
+             ". " DELIMITED BY SIZE
+             FUNCTION TRIM(Search-Name) DELIMITED BY SIZE
+             " - University: " DELIMITED BY SIZE
+             FUNCTION TRIM(Search-Match-University(Search-Pick)) DELIMITED BY SIZE
+             ", Major: " DELIMITED BY SIZE
+             FUNCTION TRIM(Search-Match-Major(Search-Pick)) DELIMITED BY SIZE
+             INTO WS-MSG
+         PERFORM OUT-MSG
+     END-PERFORM
+
+     MOVE "Enter the number of the person you mean: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO Search-Pick
+         IF Search-Pick > 0 AND Search-Pick <= Search-Match-Count
+             MOVE Search-Match-Username(Search-Pick) TO Search-Username
+             SET User-Found TO TRUE
+         ELSE
+             MOVE "Invalid selection." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
+
+ *> -----------------------------
+ *> Load the full profile for the (now known) Search-Username
+ *> -----------------------------
+ Load-Profile-By-Username.
+     SET User-Not-Found TO TRUE
+     CLOSE PROFILES-FILE
+     OPEN INPUT PROFILES-FILE
+     MOVE 'N' TO PROF-EOF
+
+     PERFORM UNTIL PROF-EOF = 'Y' OR User-Found
+         READ PROFILES-FILE
+             AT END
+                 MOVE 'Y' TO PROF-EOF
+             NOT AT END
+                 IF Profile-Line(1:20) = Search-Username
                      SET User-Found TO TRUE
+                     MOVE Profile-Line(21:30) TO Search-First-Name
+                     MOVE Profile-Line(51:30) TO Search-Last-Name
                      MOVE Profile-Line(81:50) TO Search-University
                      MOVE Profile-Line(131:40) TO Search-Major
                      MOVE Profile-Line(171:4) TO Search-Grad-Year
@@ -931,7 +1545,6 @@
                      MOVE Profile-Line(1405:40) TO Search-Edu-Degree(3)
                      MOVE Profile-Line(1445:50) TO Search-Edu-School(3)
                      MOVE Profile-Line(1495:20) TO Search-Edu-Years(3)
-                     EXIT PERFORM
                  END-IF
          END-READ
      END-PERFORM
@@ -1153,14 +1766,28 @@
  *> -----------------------------
  Check-Username-Exists.
      SET Username-Not-Exists TO TRUE
-     IF Account-Count > 0
-         PERFORM VARYING I FROM 1 BY 1 UNTIL I > Account-Count
-             IF UserName = Acc-Username(I)
-                 SET Username-Exists TO TRUE
-                 EXIT PERFORM
-             END-IF
-         END-PERFORM
-     END-IF
+     CLOSE ACCOUNTS-FILE
+     OPEN INPUT ACCOUNTS-FILE
+     MOVE 'N' TO ACCT-EOF
+
+     PERFORM UNTIL ACCT-EOF = 'Y' OR Username-Exists
+         READ ACCOUNTS-FILE
+             AT END
+                 MOVE 'Y' TO ACCT-EOF
+             NOT AT END
+                 MOVE SPACES TO U-Part P-Part
+                 UNSTRING Account-Line DELIMITED BY '|'
+                     INTO U-Part, P-Part
+                 END-UNSTRING
+                 IF FUNCTION UPPER-CASE(U-Part) = FUNCTION UPPER-CASE(UserName)
+                     SET Username-Exists TO TRUE
+                     MOVE U-Part TO UserName
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     CLOSE ACCOUNTS-FILE
+     OPEN EXTEND ACCOUNTS-FILE
      .
 
  *> -----------------------------
@@ -1209,10 +1836,13 @@
  *> -----------------------------
  *> Load accounts from disk at startup
  *> -----------------------------
+ *> Accounts are no longer held in a size-limited table; this just
+ *> counts the existing rows so Do-Login knows whether any account exists.
  Load-Accounts-From-Disk.
      CLOSE ACCOUNTS-FILE
      OPEN INPUT ACCOUNTS-FILE
      MOVE 'N' TO ACCT-EOF
+     MOVE 0 TO Account-Count
 
      PERFORM UNTIL ACCT-EOF = 'Y'
          READ ACCOUNTS-FILE
@@ -1224,11 +1854,7 @@
                      INTO U-Part, P-Part
                  END-UNSTRING
                  IF U-Part NOT = SPACES AND P-Part NOT = SPACES
-                     IF Account-Count < 5
-                         ADD 1 TO Account-Count
-                         MOVE U-Part TO Acc-Username(Account-Count)
-                         MOVE P-Part TO Acc-Password(Account-Count)
-                     END-IF
+                     ADD 1 TO Account-Count
                  END-IF
          END-READ
      END-PERFORM
@@ -1237,69 +1863,179 @@
      OPEN EXTEND ACCOUNTS-FILE
      .
 
+ *> -----------------------------
+ *> Rebuild the in-memory lockout counters from LoginAudit.dat so a
+ *> restart after a crash does not silently forget prior failed
+ *> attempts. SUCCESS resets a user's counter, BADPASS/BADUSER each
+ *> add one and stamp the failure time (so a lockout can still expire
+ *> on its own after a restart), and LOCKED is a no-op (it records an
+ *> attempt against an already-maxed-out counter, not a new failure).
+ *> -----------------------------
+ Load-Login-Attempts-From-Disk.
+     CLOSE LOGIN-AUDIT-FILE
+     OPEN INPUT LOGIN-AUDIT-FILE
+     MOVE 'N' TO AUDIT-EOF
+
+     PERFORM UNTIL AUDIT-EOF = 'Y'
+         READ LOGIN-AUDIT-FILE
+             AT END
+                 MOVE 'Y' TO AUDIT-EOF
+             NOT AT END
+                 MOVE SPACES TO U-Part WS-Audit-TS-Part WS-Audit-Reason-Part
+                 UNSTRING Audit-Line DELIMITED BY '|'
+                     INTO U-Part, WS-Audit-TS-Part, WS-Audit-Reason-Part
+                 END-UNSTRING
+                 IF U-Part NOT = SPACES
+                     MOVE U-Part TO UserName
+                     PERFORM Find-Or-Create-Login-Attempt-Slot
+                     IF LA-Slot-Valid
+                         EVALUATE FUNCTION TRIM(WS-Audit-Reason-Part)
+                             WHEN "SUCCESS"
+                                 MOVE 0 TO LA-Fail-Count(LA-Index)
+                                 MOVE SPACES TO LA-Last-Fail-TS(LA-Index)
+                             WHEN "BADPASS"
+                                 ADD 1 TO LA-Fail-Count(LA-Index)
+                                 MOVE WS-Audit-TS-Part TO
+                                      LA-Last-Fail-TS(LA-Index)
+                             WHEN "BADUSER"
+                                 ADD 1 TO LA-Fail-Count(LA-Index)
+                                 MOVE WS-Audit-TS-Part TO
+                                      LA-Last-Fail-TS(LA-Index)
+                             WHEN OTHER
+                                 CONTINUE
+                         END-EVALUATE
+                     END-IF
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     MOVE SPACES TO UserName
+     CLOSE LOGIN-AUDIT-FILE
+     OPEN EXTEND LOGIN-AUDIT-FILE
+     .
+
  *> -----------------------------
  *> Append account to file
  *> -----------------------------
  Append-Account-To-Disk.
-     IF Account-Count <= 5
-         MOVE ALL SPACES TO Account-Line
-         STRING
-             FUNCTION TRIM(UserName)     DELIMITED BY SIZE
-             "|"                         DELIMITED BY SIZE
-             FUNCTION TRIM(UserPassword) DELIMITED BY SIZE
-             INTO Account-Line
-         END-STRING
-         WRITE Account-Line
-     ELSE
-         MOVE "Max 5 accounts reached, cannot save new account." TO WS-MSG
-         PERFORM OUT-MSG
-     END-IF
-     .PERFORM OUT-MSG
+     MOVE ALL SPACES TO Account-Line
+     STRING
+         FUNCTION TRIM(UserName)     DELIMITED BY SIZE
+         "|"                         DELIMITED BY SIZE
+         FUNCTION TRIM(UserPassword) DELIMITED BY SIZE
+         INTO Account-Line
+     END-STRING
+     WRITE Account-Line
      .
 
  *> -----------------------------
- *> LOGIN
+ *> Replace this user's existing Account-Line with a new password,
+ *> the same tmp-swap idiom used by Rewrite-Profiles-File.
  *> -----------------------------
- Do-Login.
-     IF Account-Count = 0
-         MOVE "No accounts exist. Create an account first." TO WS-MSG
-         PERFORM OUT-MSG
-         GOBACK
-     END-IF
+ Rewrite-Accounts-File.
+     CLOSE ACCOUNTS-FILE
+     OPEN INPUT ACCOUNTS-FILE
+     OPEN OUTPUT ACCOUNTS-TMP-FILE
+     MOVE 'N' TO ACCT-EOF
 
-     SET Pass-Is-Invalid TO TRUE
-     PERFORM WITH TEST AFTER UNTIL Pass-Is-Valid OR EOF-IN = "Y"
-         MOVE "Please enter your username: " TO WS-MSG
-         PERFORM OUT-MSG
-         PERFORM READ-NEXT-INPUT
-         IF EOF-IN = "Y"
-             EXIT PERFORM
-         END-IF
-         MOVE FUNCTION TRIM(InLine) TO UserName
+     PERFORM UNTIL ACCT-EOF = 'Y'
+         READ ACCOUNTS-FILE
+             AT END
+                 MOVE 'Y' TO ACCT-EOF
+             NOT AT END
+                 MOVE SPACES TO U-Part P-Part
+                 UNSTRING Account-Line DELIMITED BY '|'
+                     INTO U-Part, P-Part
+                 END-UNSTRING
+                 IF FUNCTION UPPER-CASE(U-Part) NOT = FUNCTION UPPER-CASE(UserName)
+                     MOVE Account-Line TO Account-Tmp-Line
+                     WRITE Account-Tmp-Line
+                 END-IF
+         END-READ
+     END-PERFORM
 
-         MOVE "Please enter your password: " TO WS-MSG
+     MOVE ALL SPACES TO Account-Tmp-Line
+     STRING
+         FUNCTION TRIM(UserName)     DELIMITED BY SIZE
+         "|"                         DELIMITED BY SIZE
+         FUNCTION TRIM(UserPassword) DELIMITED BY SIZE
+         INTO Account-Tmp-Line
+     END-STRING
+     WRITE Account-Tmp-Line
+
+     CLOSE ACCOUNTS-FILE
+     CLOSE ACCOUNTS-TMP-FILE
+
+     *> Copy the rebuilt contents back over Accounts.dat
+     OPEN OUTPUT ACCOUNTS-FILE
+     OPEN INPUT ACCOUNTS-TMP-FILE
+     MOVE 'N' TO ACCT-TMP-EOF
+     PERFORM UNTIL ACCT-TMP-EOF = 'Y'
+         READ ACCOUNTS-TMP-FILE
+             AT END
+                 MOVE 'Y' TO ACCT-TMP-EOF
+             NOT AT END
+                 MOVE Account-Tmp-Line TO Account-Line
+                 WRITE Account-Line
+         END-READ
+     END-PERFORM
+
+     CLOSE ACCOUNTS-TMP-FILE
+     CLOSE ACCOUNTS-FILE
+     OPEN EXTEND ACCOUNTS-FILE
+     .
+
+ *> -----------------------------
+ *> LOGIN
+ *> -----------------------------
+ Do-Login.
+     IF Account-Count = 0
+         MOVE "No accounts exist. Create an account first." TO WS-MSG
+         PERFORM OUT-MSG
+         GOBACK
+     END-IF
+
+     SET Pass-Is-Invalid TO TRUE
+     PERFORM WITH TEST AFTER UNTIL Pass-Is-Valid OR EOF-IN = "Y"
+         MOVE "Please enter your username: " TO WS-MSG
          PERFORM OUT-MSG
          PERFORM READ-NEXT-INPUT
          IF EOF-IN = "Y"
              EXIT PERFORM
          END-IF
-         MOVE FUNCTION TRIM(InLine) TO UserPassword
+         MOVE FUNCTION TRIM(InLine) TO UserName
 
-         PERFORM Check-Credentials
-         IF Pass-Is-Valid
-             MOVE "You have successfully logged in." TO WS-MSG
-             PERFORM OUT-MSG
-             MOVE SPACES TO WS-MSG
-             STRING "Welcome, " DELIMITED BY SIZE
-                    FUNCTION TRIM(UserName) DELIMITED BY SIZE
-                    "!" DELIMITED BY SIZE
-                    INTO WS-MSG
+         PERFORM Check-Account-Locked
+         IF Account-Is-Locked
+             MOVE "This account is temporarily locked due to multiple failed login attempts. Please try again later." TO WS-MSG
              PERFORM OUT-MSG
-             SET USER-LOGGED-IN TO TRUE
-             EXIT PERFORM
          ELSE
-             MOVE "Incorrect username/password. Try again" TO WS-MSG
+             MOVE "Please enter your password: " TO WS-MSG
              PERFORM OUT-MSG
+             PERFORM READ-NEXT-INPUT
+             IF EOF-IN = "Y"
+                 EXIT PERFORM
+             END-IF
+             MOVE FUNCTION TRIM(InLine) TO UserPassword
+
+             PERFORM Check-Credentials
+             IF Pass-Is-Valid
+                 MOVE "You have successfully logged in." TO WS-MSG
+                 PERFORM OUT-MSG
+                 MOVE SPACES TO WS-MSG
+                 STRING "Welcome, " DELIMITED BY SIZE
+                        FUNCTION TRIM(UserName) DELIMITED BY SIZE
+                        "!" DELIMITED BY SIZE
+                        INTO WS-MSG
+                 PERFORM OUT-MSG
+                 PERFORM Record-Login-Success
+                 SET USER-LOGGED-IN TO TRUE
+                 EXIT PERFORM
+             ELSE
+                 PERFORM Record-Login-Failure
+                 MOVE "Incorrect username/password. Try again" TO WS-MSG
+                 PERFORM OUT-MSG
+             END-IF
          END-IF
      END-PERFORM
 
@@ -1310,25 +2046,255 @@
 
  Check-Credentials.
      SET Pass-Is-Invalid TO TRUE
-     PERFORM VARYING I FROM 1 BY 1 UNTIL I > Account-Count
-         IF UserName = Acc-Username(I) AND
-            UserPassword = Acc-Password(I)
-             SET Pass-Is-Valid TO TRUE
+     CLOSE ACCOUNTS-FILE
+     OPEN INPUT ACCOUNTS-FILE
+     MOVE 'N' TO ACCT-EOF
+
+     PERFORM UNTIL ACCT-EOF = 'Y' OR Pass-Is-Valid
+         READ ACCOUNTS-FILE
+             AT END
+                 MOVE 'Y' TO ACCT-EOF
+             NOT AT END
+                 MOVE SPACES TO U-Part P-Part
+                 UNSTRING Account-Line DELIMITED BY '|'
+                     INTO U-Part, P-Part
+                 END-UNSTRING
+                 IF FUNCTION UPPER-CASE(U-Part) = FUNCTION UPPER-CASE(UserName)
+                     AND P-Part = UserPassword
+                     SET Pass-Is-Valid TO TRUE
+                     MOVE U-Part TO UserName
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     CLOSE ACCOUNTS-FILE
+     OPEN EXTEND ACCOUNTS-FILE
+     .
+
+ *> -----------------------------
+ *> FORGOT PASSWORD
+ *> -----------------------------
+ Do-Forgot-Password.
+     MOVE "Enter your username: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN = "Y"
+         EXIT PARAGRAPH
+     END-IF
+     MOVE FUNCTION TRIM(InLine) TO UserName
+
+     PERFORM Check-Username-Exists
+     IF Username-Not-Exists
+         MOVE "No account was found with that username." TO WS-MSG
+         PERFORM OUT-MSG
+     ELSE
+         PERFORM Verify-Identity-For-Password-Reset
+         IF Identity-Is-Not-Verified
+             MOVE "Identity verification failed. Unable to reset password." TO WS-MSG
+             PERFORM OUT-MSG
+         ELSE
+             MOVE "Password requirements:" TO WS-MSG
+             PERFORM OUT-MSG
+             MOVE "- 8 to 12 characters" TO WS-MSG
+             PERFORM OUT-MSG
+             MOVE "- At least one uppercase letter (A-Z)" TO WS-MSG
+             PERFORM OUT-MSG
+             MOVE "- At least one digit (0-9)" TO WS-MSG
+             PERFORM OUT-MSG
+             MOVE "- At least one special character (!@#$... etc.)" TO WS-MSG
+             PERFORM OUT-MSG
+
+             SET Pass-Is-Invalid TO TRUE
+             PERFORM UNTIL Pass-Is-Valid OR EOF-IN = "Y"
+                 MOVE "Please enter your new password: " TO WS-MSG
+                 PERFORM OUT-MSG
+                 PERFORM READ-NEXT-INPUT
+                 IF EOF-IN = "Y"
+                     EXIT PERFORM
+                 END-IF
+                 MOVE FUNCTION TRIM(InLine) TO UserPassword
+
+                 PERFORM Validate-Password
+                 IF Pass-Is-Invalid
+                     MOVE "It doesn't meet requirements, try again." TO WS-MSG
+                     PERFORM OUT-MSG
+                 END-IF
+             END-PERFORM
+
+             IF Pass-Is-Valid
+                 PERFORM Rewrite-Accounts-File
+                 MOVE "Your password has been updated. Please log in." TO WS-MSG
+                 PERFORM OUT-MSG
+             END-IF
+         END-IF
+     END-IF
+     .
+
+ *> -----------------------------
+ *> NEW: verify identity against Profiles.dat before a password reset -
+ *> matches university and graduation year against the profile on file,
+ *> since those aren't visible to a stranger who only knows the username
+ *> -----------------------------
+ Verify-Identity-For-Password-Reset.
+     SET Identity-Is-Not-Verified TO TRUE
+     PERFORM Load-User-Profile
+     IF Profile-Not-Exists
+         MOVE "No profile is on file for that account, so identity cannot be verified." TO WS-MSG
+         PERFORM OUT-MSG
+     ELSE
+         MOVE "To verify your identity, please answer the following:" TO WS-MSG
+         PERFORM OUT-MSG
+         MOVE "University: " TO WS-MSG
+         PERFORM OUT-MSG
+         PERFORM READ-NEXT-INPUT
+         IF EOF-IN NOT = "Y"
+             MOVE FUNCTION TRIM(InLine) TO WS-Entered-University
+
+             MOVE "Graduation Year: " TO WS-MSG
+             PERFORM OUT-MSG
+             PERFORM READ-NEXT-INPUT
+             IF EOF-IN NOT = "Y"
+                 MOVE FUNCTION TRIM(InLine) TO WS-Entered-Grad-Year
+
+                 IF FUNCTION UPPER-CASE(FUNCTION TRIM(WS-Entered-University)) =
+                    FUNCTION UPPER-CASE(FUNCTION TRIM(Prof-University)) AND
+                    WS-Entered-Grad-Year = Prof-Grad-Year
+                     SET Identity-Is-Verified TO TRUE
+                 END-IF
+             END-IF
+         END-IF
+     END-IF
+     .
+
+ *> -----------------------------
+ *> Failed-login audit trail and lockout
+ *> -----------------------------
+ Find-Or-Create-Login-Attempt-Slot.
+     SET LA-Not-Found TO TRUE
+     SET LA-Slot-Invalid TO TRUE
+     PERFORM VARYING LA-Index FROM 1 BY 1 UNTIL LA-Index > Login-Attempt-Count
+         IF FUNCTION UPPER-CASE(LA-Username(LA-Index)) = FUNCTION UPPER-CASE(UserName)
+             SET LA-Found TO TRUE
+             SET LA-Slot-Valid TO TRUE
              EXIT PERFORM
          END-IF
      END-PERFORM
+     IF LA-Not-Found
+         IF Login-Attempt-Count < 50
+             ADD 1 TO Login-Attempt-Count
+             MOVE Login-Attempt-Count TO LA-Index
+             MOVE UserName TO LA-Username(LA-Index)
+             MOVE 0 TO LA-Fail-Count(LA-Index)
+             MOVE SPACES TO LA-Last-Fail-TS(LA-Index)
+             SET LA-Slot-Valid TO TRUE
+         ELSE
+             MOVE ZERO TO LA-Index
+             SET LA-Slot-Invalid TO TRUE
+         END-IF
+     END-IF
      .
 
  *> -----------------------------
- *> REGISTRATION
+ *> NEW: elapsed seconds since LA-Last-Fail-TS(LA-Index), used to let
+ *> a lockout expire on its own instead of staying locked forever.
+ *> Splits each 14-digit YYYYMMDDHHMMSS stamp into a day number (via
+ *> FUNCTION INTEGER-OF-DATE) and a seconds-of-day remainder, since
+ *> the timestamps are plain text, not a COBOL date field.
  *> -----------------------------
- Do-Registration.
-     IF Account-Count >= 5
-         MOVE "Max account reached. Please come back later" TO WS-MSG
-         PERFORM OUT-MSG
-         EXIT PARAGRAPH
+ Compute-Elapsed-Seconds-Since-Last-Fail.
+     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Now-TS
+     MOVE WS-Now-TS(1:8) TO WS-TS-Date-Part
+     MOVE WS-Now-TS(9:6) TO WS-TS-Time-Part
+     MOVE WS-TS-Time-Part(1:2) TO WS-TS-HH
+     MOVE WS-TS-Time-Part(3:2) TO WS-TS-MM
+     MOVE WS-TS-Time-Part(5:2) TO WS-TS-SS
+     COMPUTE WS-Now-Days = FUNCTION INTEGER-OF-DATE(WS-TS-Date-Part)
+     COMPUTE WS-Now-Secs-Of-Day =
+         (WS-TS-HH * 3600) + (WS-TS-MM * 60) + WS-TS-SS
+     COMPUTE WS-Now-Total-Secs =
+         (WS-Now-Days * 86400) + WS-Now-Secs-Of-Day
+
+     MOVE LA-Last-Fail-TS(LA-Index)(1:8) TO WS-TS-Date-Part
+     MOVE LA-Last-Fail-TS(LA-Index)(9:6) TO WS-TS-Time-Part
+     MOVE WS-TS-Time-Part(1:2) TO WS-TS-HH
+     MOVE WS-TS-Time-Part(3:2) TO WS-TS-MM
+     MOVE WS-TS-Time-Part(5:2) TO WS-TS-SS
+     COMPUTE WS-Fail-Days = FUNCTION INTEGER-OF-DATE(WS-TS-Date-Part)
+     COMPUTE WS-Fail-Secs-Of-Day =
+         (WS-TS-HH * 3600) + (WS-TS-MM * 60) + WS-TS-SS
+     COMPUTE WS-Fail-Total-Secs =
+         (WS-Fail-Days * 86400) + WS-Fail-Secs-Of-Day
+
+     IF WS-Now-Total-Secs > WS-Fail-Total-Secs
+         COMPUTE WS-Elapsed-Secs =
+             WS-Now-Total-Secs - WS-Fail-Total-Secs
+     ELSE
+         MOVE 0 TO WS-Elapsed-Secs
+     END-IF
+     .
+
+ Check-Account-Locked.
+     SET Account-Not-Locked TO TRUE
+     PERFORM Find-Or-Create-Login-Attempt-Slot
+     IF LA-Slot-Valid
+         IF LA-Fail-Count(LA-Index) >= WS-Lockout-Threshold
+             PERFORM Compute-Elapsed-Seconds-Since-Last-Fail
+             IF WS-Elapsed-Secs >= WS-Lockout-Duration-Seconds
+                 *> the lockout window has elapsed - unlock automatically
+                 MOVE 0 TO LA-Fail-Count(LA-Index)
+                 MOVE SPACES TO LA-Last-Fail-TS(LA-Index)
+             ELSE
+                 SET Account-Is-Locked TO TRUE
+                 MOVE "LOCKED" TO WS-Audit-Reason
+                 PERFORM Log-Login-Attempt
+             END-IF
+         END-IF
+     END-IF
+     .
+
+ Record-Login-Success.
+     PERFORM Find-Or-Create-Login-Attempt-Slot
+     IF LA-Slot-Valid
+         MOVE 0 TO LA-Fail-Count(LA-Index)
+         MOVE SPACES TO LA-Last-Fail-TS(LA-Index)
+     END-IF
+     MOVE "SUCCESS" TO WS-Audit-Reason
+     PERFORM Log-Login-Attempt
+     .
+
+ Record-Login-Failure.
+     PERFORM Check-Username-Exists
+     IF Username-Exists
+         MOVE "BADPASS" TO WS-Audit-Reason
+     ELSE
+         MOVE "BADUSER" TO WS-Audit-Reason
+     END-IF
+     PERFORM Find-Or-Create-Login-Attempt-Slot
+     IF LA-Slot-Valid
+         ADD 1 TO LA-Fail-Count(LA-Index)
+         MOVE FUNCTION CURRENT-DATE(1:14) TO LA-Last-Fail-TS(LA-Index)
      END-IF
+     PERFORM Log-Login-Attempt
+     .
+
+ Log-Login-Attempt.
+     MOVE FUNCTION CURRENT-DATE(1:14) TO WS-Timestamp
+     MOVE ALL SPACES TO Audit-Line
+     STRING
+         FUNCTION TRIM(UserName)        DELIMITED BY SIZE
+         "|"                            DELIMITED BY SIZE
+         WS-Timestamp                   DELIMITED BY SIZE
+         "|"                            DELIMITED BY SIZE
+         FUNCTION TRIM(WS-Audit-Reason) DELIMITED BY SIZE
+         INTO Audit-Line
+     END-STRING
+     WRITE Audit-Line
+     .
 
+ *> -----------------------------
+ *> REGISTRATION
+ *> -----------------------------
+ Do-Registration.
      SET Username-Exists TO TRUE
 
      *> --- Username step ---
@@ -1382,12 +2348,8 @@
          END-IF
      END-PERFORM
 
-     *> --- Save in-memory ---
-     ADD 1 TO Account-Count
-     MOVE UserName     TO Acc-Username(Account-Count)
-     MOVE UserPassword TO Acc-Password(Account-Count)
-
      *> --- Persist (already OPEN EXTEND) ---
+     ADD 1 TO Account-Count
      PERFORM Append-Account-To-Disk
 
      MOVE "Account created successfully." TO WS-MSG
@@ -1395,6 +2357,36 @@
      EXIT PARAGRAPH
      .
 
+ *> -----------------------------
+ *> NEW: Post-login notification banner
+ *> -----------------------------
+ Display-Notification-Banner.
+     MOVE 0 TO WS-Pending-Count
+     PERFORM VARYING I FROM 1 BY 1 UNTIL I > Connection-Count
+         IF Conn-Recipient(I) = UserName AND Conn-Status(I) = "P"
+             ADD 1 TO WS-Pending-Count
+         END-IF
+     END-PERFORM
+
+     MOVE 0 TO WS-Unread-Count
+     PERFORM VARYING MK FROM 1 BY 1 UNTIL MK > Message-Count
+         IF Msg-Recipient(MK) = UserName AND Msg-Read(MK) = 'N'
+             ADD 1 TO WS-Unread-Count
+         END-IF
+     END-PERFORM
+
+     IF WS-Pending-Count > 0 OR WS-Unread-Count > 0
+         MOVE SPACES TO WS-MSG
+         STRING "You have " DELIMITED BY SIZE
+                WS-Pending-Count DELIMITED BY SIZE
+                " pending connection request(s) and " DELIMITED BY SIZE
+                WS-Unread-Count DELIMITED BY SIZE
+                " new message(s)." DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+     END-IF
+     .
+
  *> -----------------------------
  *> MAIN APPLICATION MENUS
  *> -----------------------------
@@ -1423,7 +2415,7 @@
 
  J-Search-Loop.
      MOVE SPACES TO WS-MENU-SELECTION
-     PERFORM UNTIL WS-MENU-SELECTION = "4" OR EOF-IN = "Y"
+     PERFORM UNTIL WS-MENU-SELECTION = "6" OR EOF-IN = "Y"
          PERFORM J-Search-Menu
          PERFORM READ-NEXT-INPUT
          IF EOF-IN NOT = "Y"
@@ -1436,6 +2428,10 @@
                  WHEN "3"
                      PERFORM View-My-Applications
                  WHEN "4"
+                     PERFORM View-My-Postings-Applicants
+                 WHEN "5"
+                     PERFORM My-Postings-Menu
+                 WHEN "6"
                      CONTINUE
                  WHEN OTHER
                      MOVE "Invalid choice." TO WS-MSG
@@ -1522,17 +2518,24 @@
          EXIT PARAGRAPH
      END-IF
 
-     *> Check if connection already exists (either direction)
+     *> Check if connection already exists (either direction) -
+     *> a rejected or removed row is left in place on purpose so it
+     *> keeps blocking a fresh request from either party
      PERFORM VARYING I FROM 1 BY 1 UNTIL I > Connection-Count
          IF (Conn-Sender(I) = UserName AND
              Conn-Recipient(I) = Search-Username) OR
             (Conn-Sender(I) = Search-Username AND
              Conn-Recipient(I) = UserName)
-             IF Conn-Sender(I) = UserName
-                 MOVE "You have already sent a connection request to this user." TO WS-MSG
-             ELSE
-                 MOVE "This user has already sent you a connection request." TO WS-MSG
-             END-IF
+             EVALUATE TRUE
+                 WHEN Conn-Is-Accepted(I)
+                     MOVE "You are already connected to this user." TO WS-MSG
+                 WHEN Conn-Is-Rejected(I) OR Conn-Is-Removed(I)
+                     MOVE "You cannot send a connection request to this user right now." TO WS-MSG
+                 WHEN Conn-Sender(I) = UserName
+                     MOVE "You have already sent a connection request to this user." TO WS-MSG
+                 WHEN OTHER
+                     MOVE "This user has already sent you a connection request." TO WS-MSG
+             END-EVALUATE
              PERFORM OUT-MSG
              SET Connection-Is-Invalid TO TRUE
              EXIT PERFORM
@@ -1672,10 +2675,13 @@
      PERFORM OUT-MSG
 
      MOVE 0 TO Has-Entries
+     MOVE 0 TO Network-Entry-Count
      PERFORM VARYING I FROM 1 BY 1 UNTIL I > Connection-Count
-         IF Conn-Status(I) = "A"
+         IF Conn-Is-Accepted(I)
              IF Conn-Sender(I) = UserName OR Conn-Recipient(I) = UserName
                  ADD 1 TO Has-Entries
+                 ADD 1 TO Network-Entry-Count
+                 MOVE I TO Net-Index(Network-Entry-Count)
                  PERFORM Display-Network-Connection
              END-IF
          END-IF
@@ -1688,6 +2694,10 @@
 
      MOVE "-------------------" TO WS-MSG
      PERFORM OUT-MSG
+
+     IF Has-Entries > 0
+         PERFORM Remove-Connection-Prompt
+     END-IF
      .
 
  Display-Network-Connection.
@@ -1702,7 +2712,8 @@
 
      IF Profile-Exists
          MOVE SPACES TO WS-MSG
-         STRING "- " DELIMITED BY SIZE
+         STRING Network-Entry-Count DELIMITED BY SIZE
+                ". " DELIMITED BY SIZE
                 FUNCTION TRIM(Temp-First-Name) DELIMITED BY SIZE
                 " " DELIMITED BY SIZE
                 FUNCTION TRIM(Temp-Last-Name) DELIMITED BY SIZE
@@ -1718,13 +2729,15 @@
      ELSE
          IF Conn-Sender(I) = UserName
              MOVE SPACES TO WS-MSG
-             STRING "- " DELIMITED BY SIZE
+             STRING Network-Entry-Count DELIMITED BY SIZE
+                    ". " DELIMITED BY SIZE
                     FUNCTION TRIM(Conn-Recipient(I)) DELIMITED BY SIZE
                     INTO WS-MSG
              PERFORM OUT-MSG
          ELSE
              MOVE SPACES TO WS-MSG
-             STRING "- " DELIMITED BY SIZE
+             STRING Network-Entry-Count DELIMITED BY SIZE
+                    ". " DELIMITED BY SIZE
                     FUNCTION TRIM(Conn-Sender(I)) DELIMITED BY SIZE
                     INTO WS-MSG
              PERFORM OUT-MSG
@@ -1732,6 +2745,44 @@
      END-IF
      .
 
+ *> ------- NEW: let a user remove one of their accepted connections -------
+ Remove-Connection-Prompt.
+     MOVE "Enter a number to remove that connection, or 0 to go back: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO My-Network-Choice
+         IF My-Network-Choice > 0 AND My-Network-Choice <= Network-Entry-Count
+             MOVE Net-Index(My-Network-Choice) TO I
+             PERFORM Remove-Connection
+         ELSE IF My-Network-Choice NOT = 0
+             MOVE "Invalid selection." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
+
+ Remove-Connection.
+     *> Update status in memory - the row itself is kept (with status X)
+     *> so Validate-Connection-Request keeps blocking a fresh request
+     *> from either party, the same way a rejected row already does
+     MOVE SPACES TO WS-MSG
+     IF Conn-Sender(I) = UserName
+         MOVE Conn-Recipient(I) TO Target-Username
+     ELSE
+         MOVE Conn-Sender(I) TO Target-Username
+     END-IF
+
+     SET Conn-Is-Removed(I) TO TRUE
+     PERFORM Rewrite-Connections-File
+
+     STRING "Connection with " DELIMITED BY SIZE
+            FUNCTION TRIM(Target-Username) DELIMITED BY SIZE
+            " removed." DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     .
+
  Find-Profile-For-Network.
      SET Profile-Not-Exists TO TRUE
      CLOSE PROFILES-FILE
@@ -1820,7 +2871,11 @@
      PERFORM OUT-MSG
      MOVE "3. View My Applications" TO WS-MSG
      PERFORM OUT-MSG
-     MOVE "4. Back to Main Menu" TO WS-MSG
+     MOVE "4. View My Postings' Applicants" TO WS-MSG
+     PERFORM OUT-MSG
+     MOVE "5. My Postings (Edit/Withdraw)" TO WS-MSG
+     PERFORM OUT-MSG
+     MOVE "6. Back to Main Menu" TO WS-MSG
      PERFORM OUT-MSG
      MOVE "Enter your choice: " TO WS-MSG
      PERFORM OUT-MSG
@@ -1869,6 +2924,20 @@
          MOVE "NONE" TO Job-Salary
      END-IF
 
+     *> Closing date (required, YYYYMMDD) - posting is archived after this date
+     SET Closing-Date-Is-Invalid TO TRUE
+     PERFORM UNTIL Closing-Date-Is-Valid
+         MOVE "Enter Closing Date (YYYYMMDD, e.g. 20261231): " TO WS-MSG
+         PERFORM OUT-MSG
+         PERFORM READ-NEXT-INPUT
+         MOVE FUNCTION TRIM(InLine) TO Job-Closing-Date
+         PERFORM Validate-Closing-Date
+         IF Closing-Date-Is-Invalid
+             MOVE "Invalid date. Please enter an 8-digit date (YYYYMMDD)." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-PERFORM
+
      *> Basic required-field validation
      IF Job-Title = SPACES OR
         Job-Description = SPACES OR
@@ -1889,25 +2958,94 @@
      .
 
  Append-Job-To-Disk.
-     *> Record format: poster|title|description|employer|location|salary
+     *> Record format: poster|title|description|employer|location|salary|closingdate
      MOVE ALL SPACES TO Job-Line
      STRING
-         FUNCTION TRIM(UserName)        DELIMITED BY SIZE
-         "|"                            DELIMITED BY SIZE
-         FUNCTION TRIM(Job-Title)       DELIMITED BY SIZE
-         "|"                            DELIMITED BY SIZE
-         FUNCTION TRIM(Job-Description) DELIMITED BY SIZE
-         "|"                            DELIMITED BY SIZE
-         FUNCTION TRIM(Job-Employer)    DELIMITED BY SIZE
-         "|"                            DELIMITED BY SIZE
-         FUNCTION TRIM(Job-Location)    DELIMITED BY SIZE
-         "|"                            DELIMITED BY SIZE
-         FUNCTION TRIM(Job-Salary)      DELIMITED BY SIZE
+         FUNCTION TRIM(UserName)          DELIMITED BY SIZE
+         "|"                              DELIMITED BY SIZE
+         FUNCTION TRIM(Job-Title)         DELIMITED BY SIZE
+         "|"                              DELIMITED BY SIZE
+         FUNCTION TRIM(Job-Description)   DELIMITED BY SIZE
+         "|"                              DELIMITED BY SIZE
+         FUNCTION TRIM(Job-Employer)      DELIMITED BY SIZE
+         "|"                              DELIMITED BY SIZE
+         FUNCTION TRIM(Job-Location)      DELIMITED BY SIZE
+         "|"                              DELIMITED BY SIZE
+         FUNCTION TRIM(Job-Salary)        DELIMITED BY SIZE
+         "|"                              DELIMITED BY SIZE
+         FUNCTION TRIM(Job-Closing-Date)  DELIMITED BY SIZE
          INTO Job-Line
      END-STRING
      WRITE Job-Line
      .
 
+ Validate-Closing-Date.
+     SET Closing-Date-Is-Invalid TO TRUE
+     IF FUNCTION LENGTH(FUNCTION TRIM(Job-Closing-Date)) = 8
+         IF Job-Closing-Date IS NUMERIC
+             SET Closing-Date-Is-Valid TO TRUE
+         END-IF
+     END-IF
+     .
+
+ *> ================================
+ *> End-of-day maintenance: archive postings past their closing date
+ *> ================================
+ Archive-Expired-Jobs.
+     MOVE FUNCTION CURRENT-DATE(1:8) TO WS-Today-Date
+
+     CLOSE JOBS-FILE
+     OPEN INPUT JOBS-FILE
+     OPEN OUTPUT JOBS-TMP-FILE
+     MOVE 'N' TO JOB-EOF
+
+     PERFORM UNTIL JOB-EOF = 'Y'
+         READ JOBS-FILE
+             AT END
+                 MOVE 'Y' TO JOB-EOF
+             NOT AT END
+                 MOVE SPACES TO U-Part Job-Title Job-Description
+                                Job-Employer Job-Location Job-Salary
+                                Job-Closing-Date
+                 UNSTRING Job-Line DELIMITED BY '|'
+                     INTO U-Part, Job-Title, Job-Description,
+                          Job-Employer, Job-Location, Job-Salary,
+                          Job-Closing-Date
+                 END-UNSTRING
+
+                 IF Job-Closing-Date NOT = SPACES AND
+                    Job-Closing-Date < WS-Today-Date
+                     MOVE Job-Line TO Job-Archive-Line
+                     WRITE Job-Archive-Line
+                 ELSE
+                     MOVE Job-Line TO Job-Tmp-Line
+                     WRITE Job-Tmp-Line
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     CLOSE JOBS-FILE
+     CLOSE JOBS-TMP-FILE
+
+     *> Copy the still-open postings back over JobPostings.dat
+     OPEN OUTPUT JOBS-FILE
+     OPEN INPUT JOBS-TMP-FILE
+     MOVE 'N' TO JOB-EOF
+     PERFORM UNTIL JOB-EOF = 'Y'
+         READ JOBS-TMP-FILE
+             AT END
+                 MOVE 'Y' TO JOB-EOF
+             NOT AT END
+                 MOVE Job-Tmp-Line TO Job-Line
+                 WRITE Job-Line
+         END-READ
+     END-PERFORM
+
+     CLOSE JOBS-TMP-FILE
+     CLOSE JOBS-FILE
+     OPEN EXTEND JOBS-FILE
+     .
+
  *> ================================
  *> NEW: Browse Jobs Enhanced with Full Details and Application
  *> ================================
@@ -1921,6 +3059,8 @@
          EXIT PARAGRAPH
      END-IF
 
+     PERFORM Prompt-Job-Filters
+
      PERFORM UNTIL Selected-Job-Number = 0 OR EOF-IN = "Y"
          PERFORM Display-Job-List
          MOVE "Enter job number to view details, or 0 to go back: " TO WS-MSG
@@ -1930,7 +3070,14 @@
              MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO Selected-Job-Number
              IF Selected-Job-Number > 0 AND
                 Selected-Job-Number <= Job-Count
-                 PERFORM Display-Job-Details-And-Apply
+                 MOVE Selected-Job-Number TO I
+                 PERFORM Check-Job-Matches-Filter
+                 IF Job-Matches
+                     PERFORM Display-Job-Details-And-Apply
+                 ELSE
+                     MOVE "Invalid job number." TO WS-MSG
+                     PERFORM OUT-MSG
+                 END-IF
              ELSE IF Selected-Job-Number NOT = 0
                  MOVE "Invalid job number." TO WS-MSG
                  PERFORM OUT-MSG
@@ -1940,7 +3087,80 @@
      MOVE 0 TO Selected-Job-Number
      .
 
- Load-All-Jobs-Into-Memory.
+ *> -----------------------------
+ *> Ask for optional keyword / location / salary filters before
+ *> listing jobs. Blank input skips that filter.
+ *> -----------------------------
+ Prompt-Job-Filters.
+     MOVE SPACES TO Filter-Keyword
+     MOVE SPACES TO Filter-Location
+     SET Filter-Salary-Any TO TRUE
+
+     MOVE "Filter by keyword in title/description (or press Enter to skip): " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION TRIM(InLine) TO Filter-Keyword
+     END-IF
+
+     MOVE "Filter by location (or press Enter to skip): " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION TRIM(InLine) TO Filter-Location
+     END-IF
+
+     MOVE "Only show postings with salary info listed? (Y/N): " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         IF FUNCTION UPPER-CASE(FUNCTION TRIM(InLine)) = "Y"
+             SET Filter-Salary-Only TO TRUE
+         END-IF
+     END-IF
+     .
+
+ *> -----------------------------
+ *> Determine whether Job-Entry(I) matches the current filters
+ *> -----------------------------
+ Check-Job-Matches-Filter.
+     SET Job-Matches TO TRUE
+
+     IF Filter-Keyword NOT = SPACES
+         MOVE 0 TO WS-Filter-Tally
+         MOVE FUNCTION UPPER-CASE(Job-Title-Store(I)) TO WS-Filter-Target
+         MOVE FUNCTION UPPER-CASE(Filter-Keyword) TO WS-Filter-Needle
+         INSPECT WS-Filter-Target TALLYING WS-Filter-Tally
+             FOR ALL FUNCTION TRIM(WS-Filter-Needle)
+         IF WS-Filter-Tally = 0
+             MOVE FUNCTION UPPER-CASE(Job-Description-Store(I)) TO WS-Filter-Target
+             INSPECT WS-Filter-Target TALLYING WS-Filter-Tally
+                 FOR ALL FUNCTION TRIM(WS-Filter-Needle)
+         END-IF
+         IF WS-Filter-Tally = 0
+             SET Job-Does-Not-Match TO TRUE
+         END-IF
+     END-IF
+
+     IF Job-Matches AND Filter-Location NOT = SPACES
+         MOVE 0 TO WS-Filter-Tally
+         MOVE FUNCTION UPPER-CASE(Job-Location-Store(I)) TO WS-Filter-Target
+         MOVE FUNCTION UPPER-CASE(Filter-Location) TO WS-Filter-Needle
+         INSPECT WS-Filter-Target TALLYING WS-Filter-Tally
+             FOR ALL FUNCTION TRIM(WS-Filter-Needle)
+         IF WS-Filter-Tally = 0
+             SET Job-Does-Not-Match TO TRUE
+         END-IF
+     END-IF
+
+     IF Job-Matches AND Filter-Salary-Only
+         IF FUNCTION TRIM(Job-Salary-Store(I)) = "NONE"
+             SET Job-Does-Not-Match TO TRUE
+         END-IF
+     END-IF
+     .
+
+ Load-All-Jobs-Into-Memory.
      MOVE 0 TO Job-Count
      CLOSE JOBS-FILE
      OPEN INPUT JOBS-FILE
@@ -1954,12 +3174,14 @@
                  ADD 1 TO Job-Count
                  MOVE Job-Count TO Job-ID(Job-Count)
 
-                 *> Parse: poster|title|description|employer|location|salary
+                 *> Parse: poster|title|description|employer|location|salary|closingdate
                  MOVE SPACES TO U-Part Job-Title Job-Description
                                 Job-Employer Job-Location Job-Salary
+                                Job-Closing-Date
                  UNSTRING Job-Line DELIMITED BY '|'
                      INTO U-Part, Job-Title, Job-Description,
-                          Job-Employer, Job-Location, Job-Salary
+                          Job-Employer, Job-Location, Job-Salary,
+                          Job-Closing-Date
                  END-UNSTRING
 
                  MOVE U-Part TO Job-Poster(Job-Count)
@@ -1968,6 +3190,7 @@
                  MOVE Job-Employer TO Job-Employer-Store(Job-Count)
                  MOVE Job-Location TO Job-Location-Store(Job-Count)
                  MOVE Job-Salary TO Job-Salary-Store(Job-Count)
+                 MOVE Job-Closing-Date TO Job-Closing-Date-Store(Job-Count)
          END-READ
      END-PERFORM
 
@@ -1979,21 +3202,31 @@
      MOVE "--- Available Job Listings ---" TO WS-MSG
      PERFORM OUT-MSG
 
+     MOVE 0 TO Jobs-Matched-Count
      PERFORM VARYING I FROM 1 BY 1 UNTIL I > Job-Count
-         MOVE SPACES TO WS-MSG
-         STRING
-             I DELIMITED BY SIZE
-             ". " DELIMITED BY SIZE
-             FUNCTION TRIM(Job-Title-Store(I)) DELIMITED BY SIZE
-             " at " DELIMITED BY SIZE
-             FUNCTION TRIM(Job-Employer-Store(I)) DELIMITED BY SIZE
-             " (" DELIMITED BY SIZE
-             FUNCTION TRIM(Job-Location-Store(I)) DELIMITED BY SIZE
-             ")" DELIMITED BY SIZE
-             INTO WS-MSG
-         PERFORM OUT-MSG
+         PERFORM Check-Job-Matches-Filter
+         IF Job-Matches
+             ADD 1 TO Jobs-Matched-Count
+             MOVE SPACES TO WS-MSG
+             STRING
+                 I DELIMITED BY SIZE
+                 ". " DELIMITED BY SIZE
+                 FUNCTION TRIM(Job-Title-Store(I)) DELIMITED BY SIZE
+                 " at " DELIMITED BY SIZE
+                 FUNCTION TRIM(Job-Employer-Store(I)) DELIMITED BY SIZE
+                 " (" DELIMITED BY SIZE
+                 FUNCTION TRIM(Job-Location-Store(I)) DELIMITED BY SIZE
+                 ")" DELIMITED BY SIZE
+                 INTO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
      END-PERFORM
 
+     IF Jobs-Matched-Count = 0
+         MOVE "No job postings match your filter criteria." TO WS-MSG
+         PERFORM OUT-MSG
+     END-IF
+
      MOVE "-----------------------------" TO WS-MSG
      PERFORM OUT-MSG
      .
@@ -2080,6 +3313,12 @@
          ADD 1 TO Application-Count
          MOVE UserName TO App-Username(Application-Count)
          MOVE Job-ID(Selected-Job-Number) TO App-Job-ID(Application-Count)
+         MOVE Job-Poster(Selected-Job-Number) TO
+             App-Job-Poster(Application-Count)
+         MOVE Job-Title-Store(Selected-Job-Number) TO
+             App-Job-Title(Application-Count)
+         MOVE Job-Employer-Store(Selected-Job-Number) TO
+             App-Job-Employer(Application-Count)
 
          *> Persist to disk
          PERFORM Append-Application-To-Disk
@@ -2110,12 +3349,21 @@
      .
 
  Append-Application-To-Disk.
-     *> Record format: username|jobID
+     *> Record format: username|jobID|poster|title|employer
+     *> (poster/title/employer are a snapshot taken at application time,
+     *> used by Reconcile-Applications-Report to confirm App-Job-ID
+     *> still points at the same posting once positions can drift.)
      MOVE ALL SPACES TO Application-Line
      STRING
          FUNCTION TRIM(UserName) DELIMITED BY SIZE
          "|" DELIMITED BY SIZE
          App-Job-ID(Application-Count) DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         FUNCTION TRIM(App-Job-Poster(Application-Count)) DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         FUNCTION TRIM(App-Job-Title(Application-Count)) DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         FUNCTION TRIM(App-Job-Employer(Application-Count)) DELIMITED BY SIZE
          INTO Application-Line
      END-STRING
      WRITE Application-Line
@@ -2132,10 +3380,13 @@
              AT END
                  MOVE 'Y' TO APP-EOF
              NOT AT END
-                 MOVE SPACES TO U-Part
+                 MOVE SPACES TO U-Part WS-App-Poster-In
+                                WS-App-Title-In WS-App-Employer-In
                  MOVE 0 TO Selected-Job-Number
                  UNSTRING Application-Line DELIMITED BY '|'
-                     INTO U-Part, Selected-Job-Number
+                     INTO U-Part, Selected-Job-Number,
+                          WS-App-Poster-In, WS-App-Title-In,
+                          WS-App-Employer-In
                  END-UNSTRING
                  IF U-Part NOT = SPACES
                      IF Application-Count < 99
@@ -2143,6 +3394,12 @@
                          MOVE U-Part TO App-Username(Application-Count)
                          MOVE Selected-Job-Number TO
                               App-Job-ID(Application-Count)
+                         MOVE WS-App-Poster-In TO
+                              App-Job-Poster(Application-Count)
+                         MOVE WS-App-Title-In TO
+                              App-Job-Title(Application-Count)
+                         MOVE WS-App-Employer-In TO
+                              App-Job-Employer(Application-Count)
                      END-IF
                  END-IF
          END-READ
@@ -2152,6 +3409,57 @@
      OPEN EXTEND APPLICATIONS-FILE
      .
 
+ *> -----------------------------
+ *> NEW: reconcile Applications.dat against JobPostings.dat, since
+ *> App-Job-ID is only the posting's read-order position and that
+ *> position can drift once postings are withdrawn/reordered.
+ *> -----------------------------
+ Reconcile-Applications-Report.
+     MOVE 0 TO Recon-Mismatch-Count
+     PERFORM VARYING I FROM 1 BY 1 UNTIL I > Application-Count
+         SET Recon-Job-Does-Not-Match TO TRUE
+         PERFORM VARYING J FROM 1 BY 1 UNTIL J > Job-Count
+             IF Job-ID(J) = App-Job-ID(I)
+                 IF Job-Poster(J) = App-Job-Poster(I) AND
+                    Job-Title-Store(J) = App-Job-Title(I) AND
+                    Job-Employer-Store(J) = App-Job-Employer(I)
+                     SET Recon-Job-Matches TO TRUE
+                 END-IF
+                 EXIT PERFORM
+             END-IF
+         END-PERFORM
+         IF Recon-Job-Does-Not-Match
+             ADD 1 TO Recon-Mismatch-Count
+             PERFORM Log-Recon-Mismatch
+         END-IF
+     END-PERFORM
+
+     IF Recon-Mismatch-Count > 0
+         MOVE SPACES TO WS-MSG
+         STRING "Reconciliation: " DELIMITED BY SIZE
+                Recon-Mismatch-Count DELIMITED BY SIZE
+                " application(s) no longer match their recorded job position."
+                DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+     END-IF
+     .
+
+ Log-Recon-Mismatch.
+     MOVE SPACES TO WS-MSG
+     STRING "RECONCILE MISMATCH: " DELIMITED BY SIZE
+            FUNCTION TRIM(App-Username(I)) DELIMITED BY SIZE
+            " applied to Job-ID " DELIMITED BY SIZE
+            App-Job-ID(I) DELIMITED BY SIZE
+            " (" DELIMITED BY SIZE
+            FUNCTION TRIM(App-Job-Title(I)) DELIMITED BY SIZE
+            " at " DELIMITED BY SIZE
+            FUNCTION TRIM(App-Job-Employer(I)) DELIMITED BY SIZE
+            ") - posting may have been withdrawn or reordered." DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     .
+
  *> ================================
  *> NEW: View My Applications Report
  *> ================================
@@ -2198,39 +3506,387 @@
      .
 
  Display-Application-Entry.
-     *> Find the job details for this application
+     *> Find the job details for this application, validating the
+     *> poster/title/employer snapshot taken at application time against
+     *> the current row - the same check Reconcile-Applications-Report
+     *> runs at startup - since Job-ID is only a posting's read-order
+     *> position and can drift once a withdrawal compacts the file.
+     SET Recon-Job-Does-Not-Match TO TRUE
      PERFORM VARYING J FROM 1 BY 1 UNTIL J > Job-Count
          IF Job-ID(J) = App-Job-ID(I)
-             MOVE SPACES TO WS-MSG
-             STRING "Job Title: " DELIMITED BY SIZE
-                    FUNCTION TRIM(Job-Title-Store(J)) DELIMITED BY SIZE
-                    INTO WS-MSG
-             PERFORM OUT-MSG
+             IF Job-Poster(J) = App-Job-Poster(I) AND
+                Job-Title-Store(J) = App-Job-Title(I) AND
+                Job-Employer-Store(J) = App-Job-Employer(I)
+                 SET Recon-Job-Matches TO TRUE
+             END-IF
+             EXIT PERFORM
+         END-IF
+     END-PERFORM
 
-             MOVE SPACES TO WS-MSG
-             STRING "Employer: " DELIMITED BY SIZE
-                    FUNCTION TRIM(Job-Employer-Store(J)) DELIMITED BY SIZE
-                    INTO WS-MSG
-             PERFORM OUT-MSG
+     IF Recon-Job-Matches
+         MOVE SPACES TO WS-MSG
+         STRING "Job Title: " DELIMITED BY SIZE
+                FUNCTION TRIM(Job-Title-Store(J)) DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+
+         MOVE SPACES TO WS-MSG
+         STRING "Employer: " DELIMITED BY SIZE
+                FUNCTION TRIM(Job-Employer-Store(J)) DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+
+         MOVE SPACES TO WS-MSG
+         STRING "Location: " DELIMITED BY SIZE
+                FUNCTION TRIM(Job-Location-Store(J)) DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+     ELSE
+         MOVE SPACES TO WS-MSG
+         STRING "Job Title: " DELIMITED BY SIZE
+                FUNCTION TRIM(App-Job-Title(I)) DELIMITED BY SIZE
+                " (posting no longer available)" DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+
+         MOVE SPACES TO WS-MSG
+         STRING "Employer: " DELIMITED BY SIZE
+                FUNCTION TRIM(App-Job-Employer(I)) DELIMITED BY SIZE
+                INTO WS-MSG
+         PERFORM OUT-MSG
+     END-IF
+
+     MOVE "---" TO WS-MSG
+     PERFORM OUT-MSG
+     .
+
+ *> ================================
+ *> NEW: View My Postings' Applicants
+ *> ================================
+ View-My-Postings-Applicants.
+     MOVE "--- Applicants To Your Postings ---" TO WS-MSG
+     PERFORM OUT-MSG
+
+     PERFORM Load-All-Jobs-Into-Memory
+
+     MOVE 0 TO Total-Applicant-Count
+     PERFORM VARYING J FROM 1 BY 1 UNTIL J > Job-Count
+         IF Job-Poster(J) = UserName
+             PERFORM Display-Applicants-For-Posting
+         END-IF
+     END-PERFORM
+
+     IF Total-Applicant-Count = 0
+         MOVE "You have no postings with applicants yet." TO WS-MSG
+         PERFORM OUT-MSG
+     END-IF
+
+     MOVE "------------------------------------" TO WS-MSG
+     PERFORM OUT-MSG
+     .
+
+ Display-Applicants-For-Posting.
+     MOVE 0 TO User-App-Count
+     PERFORM VARYING I FROM 1 BY 1 UNTIL I > Application-Count
+         SET Recon-Job-Does-Not-Match TO TRUE
+         IF App-Job-ID(I) = Job-ID(J) AND
+            App-Job-Poster(I) = Job-Poster(J) AND
+            App-Job-Title(I) = Job-Title-Store(J) AND
+            App-Job-Employer(I) = Job-Employer-Store(J)
+             SET Recon-Job-Matches TO TRUE
+         END-IF
+         IF Recon-Job-Matches
+             IF User-App-Count = 0
+                 MOVE SPACES TO WS-MSG
+                 STRING "Posting: " DELIMITED BY SIZE
+                        FUNCTION TRIM(Job-Title-Store(J)) DELIMITED BY SIZE
+                        " at " DELIMITED BY SIZE
+                        FUNCTION TRIM(Job-Employer-Store(J)) DELIMITED BY SIZE
+                        INTO WS-MSG
+                 PERFORM OUT-MSG
+             END-IF
+             ADD 1 TO User-App-Count
+             ADD 1 TO Total-Applicant-Count
+             MOVE App-Username(I) TO Target-Username
+             PERFORM Find-Profile-For-Network
+             IF Profile-Exists
+                 MOVE SPACES TO WS-MSG
+                 STRING "  - " DELIMITED BY SIZE
+                        FUNCTION TRIM(Temp-First-Name) DELIMITED BY SIZE
+                        " " DELIMITED BY SIZE
+                        FUNCTION TRIM(Temp-Last-Name) DELIMITED BY SIZE
+                        " (" DELIMITED BY SIZE
+                        FUNCTION TRIM(App-Username(I)) DELIMITED BY SIZE
+                        "), " DELIMITED BY SIZE
+                        FUNCTION TRIM(Temp-University) DELIMITED BY SIZE
+                        ", " DELIMITED BY SIZE
+                        FUNCTION TRIM(Temp-Major) DELIMITED BY SIZE
+                        INTO WS-MSG
+                 PERFORM OUT-MSG
+             ELSE
+                 MOVE SPACES TO WS-MSG
+                 STRING "  - " DELIMITED BY SIZE
+                        FUNCTION TRIM(App-Username(I)) DELIMITED BY SIZE
+                        INTO WS-MSG
+                 PERFORM OUT-MSG
+             END-IF
+         END-IF
+     END-PERFORM
+     .
+
+ *> ================================
+ *> NEW: My Postings - edit or withdraw your own job postings
+ *> ================================
+ My-Postings-Menu.
+     PERFORM Load-All-Jobs-Into-Memory
+
+     MOVE "--- My Postings ---" TO WS-MSG
+     PERFORM OUT-MSG
 
+     MOVE 0 TO Has-Entries
+     PERFORM VARYING J FROM 1 BY 1 UNTIL J > Job-Count
+         IF Job-Poster(J) = UserName
+             ADD 1 TO Has-Entries
              MOVE SPACES TO WS-MSG
-             STRING "Location: " DELIMITED BY SIZE
-                    FUNCTION TRIM(Job-Location-Store(J)) DELIMITED BY SIZE
-                    INTO WS-MSG
+             STRING
+                 J DELIMITED BY SIZE
+                 ". " DELIMITED BY SIZE
+                 FUNCTION TRIM(Job-Title-Store(J)) DELIMITED BY SIZE
+                 " at " DELIMITED BY SIZE
+                 FUNCTION TRIM(Job-Employer-Store(J)) DELIMITED BY SIZE
+                 INTO WS-MSG
              PERFORM OUT-MSG
+         END-IF
+     END-PERFORM
 
-             MOVE "---" TO WS-MSG
+     IF Has-Entries = 0
+         MOVE "You have no postings yet." TO WS-MSG
+         PERFORM OUT-MSG
+         EXIT PARAGRAPH
+     END-IF
+
+     MOVE "------------------------------------" TO WS-MSG
+     PERFORM OUT-MSG
+     MOVE "Enter posting number to edit/withdraw, or 0 to go back: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO My-Posting-Choice
+         IF My-Posting-Choice > 0 AND My-Posting-Choice <= Job-Count
+             IF Job-Poster(My-Posting-Choice) = UserName
+                 MOVE My-Posting-Choice TO J
+                 PERFORM My-Posting-Action-Menu
+             ELSE
+                 MOVE "That posting is not yours." TO WS-MSG
+                 PERFORM OUT-MSG
+             END-IF
+         ELSE IF My-Posting-Choice NOT = 0
+             MOVE "Invalid posting number." TO WS-MSG
              PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
 
-             EXIT PERFORM
+ My-Posting-Action-Menu.
+     MOVE "1. Edit this posting" TO WS-MSG
+     PERFORM OUT-MSG
+     MOVE "2. Withdraw this posting" TO WS-MSG
+     PERFORM OUT-MSG
+     MOVE "3. Cancel" TO WS-MSG
+     PERFORM OUT-MSG
+     MOVE "Enter your choice: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         EVALUATE FUNCTION TRIM(InLine)
+             WHEN "1"
+                 PERFORM Edit-Job-Posting
+             WHEN "2"
+                 PERFORM Withdraw-Job-Posting
+             WHEN OTHER
+                 CONTINUE
+         END-EVALUATE
+     END-IF
+     .
+
+ Edit-Job-Posting.
+     MOVE "Editing posting. Press Enter to keep the current value." TO WS-MSG
+     PERFORM OUT-MSG
+
+     MOVE SPACES TO WS-MSG
+     STRING "Title [" DELIMITED BY SIZE
+            FUNCTION TRIM(Job-Title-Store(J)) DELIMITED BY SIZE
+            "]: " DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y" AND FUNCTION TRIM(InLine) NOT = SPACES
+         MOVE FUNCTION TRIM(InLine) TO Job-Title-Store(J)
+     END-IF
+
+     MOVE SPACES TO WS-MSG
+     STRING "Description [" DELIMITED BY SIZE
+            FUNCTION TRIM(Job-Description-Store(J)) DELIMITED BY SIZE
+            "]: " DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y" AND FUNCTION TRIM(InLine) NOT = SPACES
+         MOVE FUNCTION TRIM(InLine) TO Job-Description-Store(J)
+         IF FUNCTION LENGTH(Job-Description-Store(J)) > 200
+             MOVE Job-Description-Store(J)(1:200) TO Job-Description-Store(J)
          END-IF
+     END-IF
+
+     MOVE SPACES TO WS-MSG
+     STRING "Employer [" DELIMITED BY SIZE
+            FUNCTION TRIM(Job-Employer-Store(J)) DELIMITED BY SIZE
+            "]: " DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y" AND FUNCTION TRIM(InLine) NOT = SPACES
+         MOVE FUNCTION TRIM(InLine) TO Job-Employer-Store(J)
+     END-IF
+
+     MOVE SPACES TO WS-MSG
+     STRING "Location [" DELIMITED BY SIZE
+            FUNCTION TRIM(Job-Location-Store(J)) DELIMITED BY SIZE
+            "]: " DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y" AND FUNCTION TRIM(InLine) NOT = SPACES
+         MOVE FUNCTION TRIM(InLine) TO Job-Location-Store(J)
+     END-IF
+
+     MOVE SPACES TO WS-MSG
+     STRING "Salary [" DELIMITED BY SIZE
+            FUNCTION TRIM(Job-Salary-Store(J)) DELIMITED BY SIZE
+            "]: " DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y" AND FUNCTION TRIM(InLine) NOT = SPACES
+         MOVE FUNCTION TRIM(InLine) TO Job-Salary-Store(J)
+     END-IF
+
+     MOVE SPACES TO WS-MSG
+     STRING "Closing Date [" DELIMITED BY SIZE
+            Job-Closing-Date-Store(J) DELIMITED BY SIZE
+            "] (YYYYMMDD): " DELIMITED BY SIZE
+            INTO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y" AND FUNCTION TRIM(InLine) NOT = SPACES
+         MOVE FUNCTION TRIM(InLine) TO Job-Closing-Date
+         PERFORM Validate-Closing-Date
+         IF Closing-Date-Is-Valid
+             MOVE Job-Closing-Date TO Job-Closing-Date-Store(J)
+         ELSE
+             MOVE "Invalid date - closing date left unchanged." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+
+     PERFORM Rewrite-Jobs-File
+     MOVE "Posting updated." TO WS-MSG
+     PERFORM OUT-MSG
+     .
+
+ Withdraw-Job-Posting.
+     MOVE SPACES TO Job-Poster(J)
+     MOVE SPACES TO Job-Title-Store(J)
+     PERFORM Rewrite-Jobs-File
+     MOVE "Posting withdrawn." TO WS-MSG
+     PERFORM OUT-MSG
+     .
+
+ *> -----------------------------
+ *> Persist edits/withdrawals back to JobPostings.dat. Streams the
+ *> real on-disk file line-for-line (matching on-disk physical line
+ *> position against in-memory row index, the same way
+ *> Load-All-Jobs-Into-Memory built the table) so postings beyond the
+ *> in-memory load cap are copied through unchanged instead of being
+ *> dropped.
+ *> -----------------------------
+ Rewrite-Jobs-File.
+     CLOSE JOBS-FILE
+     OPEN INPUT JOBS-FILE
+     OPEN OUTPUT JOBS-TMP-FILE
+     MOVE 'N' TO JOB-EOF
+     MOVE 0 TO WS-Job-Rewrite-Line
+
+     PERFORM UNTIL JOB-EOF = 'Y'
+         READ JOBS-FILE
+             AT END
+                 MOVE 'Y' TO JOB-EOF
+             NOT AT END
+                 ADD 1 TO WS-Job-Rewrite-Line
+                 IF WS-Job-Rewrite-Line <= Job-Count
+                     IF Job-Poster(WS-Job-Rewrite-Line) NOT = SPACES AND
+                        Job-Title-Store(WS-Job-Rewrite-Line) NOT = SPACES
+                         MOVE ALL SPACES TO Job-Line
+                         STRING
+                             FUNCTION TRIM(Job-Poster(WS-Job-Rewrite-Line))
+                                 DELIMITED BY SIZE
+                             "|" DELIMITED BY SIZE
+                             FUNCTION TRIM(Job-Title-Store(WS-Job-Rewrite-Line))
+                                 DELIMITED BY SIZE
+                             "|" DELIMITED BY SIZE
+                             FUNCTION TRIM(Job-Description-Store(WS-Job-Rewrite-Line))
+                                 DELIMITED BY SIZE
+                             "|" DELIMITED BY SIZE
+                             FUNCTION TRIM(Job-Employer-Store(WS-Job-Rewrite-Line))
+                                 DELIMITED BY SIZE
+                             "|" DELIMITED BY SIZE
+                             FUNCTION TRIM(Job-Location-Store(WS-Job-Rewrite-Line))
+                                 DELIMITED BY SIZE
+                             "|" DELIMITED BY SIZE
+                             FUNCTION TRIM(Job-Salary-Store(WS-Job-Rewrite-Line))
+                                 DELIMITED BY SIZE
+                             "|" DELIMITED BY SIZE
+                             Job-Closing-Date-Store(WS-Job-Rewrite-Line)
+                                 DELIMITED BY SIZE
+                             INTO Job-Line
+                         END-STRING
+                         MOVE Job-Line TO Job-Tmp-Line
+                         WRITE Job-Tmp-Line
+                     END-IF
+                 ELSE
+                     MOVE Job-Line TO Job-Tmp-Line
+                     WRITE Job-Tmp-Line
+                 END-IF
+         END-READ
      END-PERFORM
+
+     CLOSE JOBS-FILE
+     CLOSE JOBS-TMP-FILE
+
+     OPEN OUTPUT JOBS-FILE
+     OPEN INPUT JOBS-TMP-FILE
+     MOVE 'N' TO JOB-EOF
+     PERFORM UNTIL JOB-EOF = 'Y'
+         READ JOBS-TMP-FILE
+             AT END
+                 MOVE 'Y' TO JOB-EOF
+             NOT AT END
+                 MOVE Job-Tmp-Line TO Job-Line
+                 WRITE Job-Line
+         END-READ
+     END-PERFORM
+
+     CLOSE JOBS-TMP-FILE
+     CLOSE JOBS-FILE
+     OPEN EXTEND JOBS-FILE
      .
 
  *> ===============================================================
  *> Skill menus (stubs)
  *> ===============================================================
  Skill-Loop.
+     PERFORM Load-Skill-Progress
+     MOVE SPACES TO WS-MENU-SELECTION
      PERFORM UNTIL WS-MENU-SELECTION = "5" OR EOF-IN = "Y"
          PERFORM Skill-Menu
          PERFORM READ-NEXT-INPUT
@@ -2256,13 +3912,16 @@
      .
 
  Web-Dev-Loop.
-     PERFORM UNTIL WS-MENU-SELECTION = "1" OR EOF-IN = "Y"
+     MOVE SPACES TO WS-MENU-SELECTION
+     PERFORM UNTIL WS-MENU-SELECTION = "2" OR EOF-IN = "Y"
          PERFORM Web-Dev-Menu
          PERFORM READ-NEXT-INPUT
          IF EOF-IN NOT = "Y"
              MOVE WS-INPUT-VALUE TO WS-MENU-SELECTION
              EVALUATE WS-MENU-SELECTION
                  WHEN "1"
+                     PERFORM Mark-Web-Dev-Topic-Complete
+                 WHEN "2"
                      CONTINUE
                  WHEN OTHER
                      MOVE "Invalid choice." TO WS-MSG
@@ -2273,13 +3932,16 @@
      .
 
  Deep-Learning-Loop.
-     PERFORM UNTIL WS-MENU-SELECTION = "1" OR EOF-IN = "Y"
+     MOVE SPACES TO WS-MENU-SELECTION
+     PERFORM UNTIL WS-MENU-SELECTION = "2" OR EOF-IN = "Y"
          PERFORM Deep-Learning-Menu
          PERFORM READ-NEXT-INPUT
          IF EOF-IN NOT = "Y"
              MOVE WS-INPUT-VALUE TO WS-MENU-SELECTION
              EVALUATE WS-MENU-SELECTION
                  WHEN "1"
+                     PERFORM Mark-Deep-Learning-Topic-Complete
+                 WHEN "2"
                      CONTINUE
                  WHEN OTHER
                      MOVE "Invalid choice." TO WS-MSG
@@ -2290,13 +3952,16 @@
      .
 
  Interview-Loop.
-     PERFORM UNTIL WS-MENU-SELECTION = "1" OR EOF-IN = "Y"
+     MOVE SPACES TO WS-MENU-SELECTION
+     PERFORM UNTIL WS-MENU-SELECTION = "2" OR EOF-IN = "Y"
          PERFORM Interview-Menu
          PERFORM READ-NEXT-INPUT
          IF EOF-IN NOT = "Y"
              MOVE WS-INPUT-VALUE TO WS-MENU-SELECTION
              EVALUATE WS-MENU-SELECTION
                  WHEN "1"
+                     PERFORM Mark-Interview-Topic-Complete
+                 WHEN "2"
                      CONTINUE
                  WHEN OTHER
                      MOVE "Invalid choice." TO WS-MSG
@@ -2307,13 +3972,16 @@
      .
 
  Resume-Loop.
-     PERFORM UNTIL WS-MENU-SELECTION = "1" OR EOF-IN = "Y"
+     MOVE SPACES TO WS-MENU-SELECTION
+     PERFORM UNTIL WS-MENU-SELECTION = "2" OR EOF-IN = "Y"
          PERFORM Resume-Menu
          PERFORM READ-NEXT-INPUT
          IF EOF-IN NOT = "Y"
              MOVE WS-INPUT-VALUE TO WS-MENU-SELECTION
              EVALUATE WS-MENU-SELECTION
                  WHEN "1"
+                     PERFORM Mark-Resume-Topic-Complete
+                 WHEN "2"
                      CONTINUE
                  WHEN OTHER
                      MOVE "Invalid choice." TO WS-MSG
@@ -2323,6 +3991,104 @@
      END-PERFORM
      .
 
+ *> -----------------------------
+ *> Ask which topic (1-4) within a module to mark complete,
+ *> update the in-memory flags, and persist them
+ *> -----------------------------
+ Mark-Web-Dev-Topic-Complete.
+     MOVE "Enter topic number (1-4) to mark complete: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO Skill-Topic-Index
+         IF Skill-Topic-Index > 0 AND Skill-Topic-Index < 5
+             MOVE 'Y' TO WD-Topic-Done(Skill-Topic-Index)
+             PERFORM Rewrite-Skill-Progress-File
+             MOVE "Topic marked complete." TO WS-MSG
+             PERFORM OUT-MSG
+         ELSE
+             MOVE "Invalid topic number." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
+
+ Mark-Deep-Learning-Topic-Complete.
+     MOVE "Enter topic number (1-4) to mark complete: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO Skill-Topic-Index
+         IF Skill-Topic-Index > 0 AND Skill-Topic-Index < 5
+             MOVE 'Y' TO DL-Topic-Done(Skill-Topic-Index)
+             PERFORM Rewrite-Skill-Progress-File
+             MOVE "Topic marked complete." TO WS-MSG
+             PERFORM OUT-MSG
+         ELSE
+             MOVE "Invalid topic number." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
+
+ Mark-Interview-Topic-Complete.
+     MOVE "Enter topic number (1-4) to mark complete: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO Skill-Topic-Index
+         IF Skill-Topic-Index > 0 AND Skill-Topic-Index < 5
+             MOVE 'Y' TO IV-Topic-Done(Skill-Topic-Index)
+             PERFORM Rewrite-Skill-Progress-File
+             MOVE "Topic marked complete." TO WS-MSG
+             PERFORM OUT-MSG
+         ELSE
+             MOVE "Invalid topic number." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
+
+ Mark-Resume-Topic-Complete.
+     MOVE "Enter topic number (1-4) to mark complete: " TO WS-MSG
+     PERFORM OUT-MSG
+     PERFORM READ-NEXT-INPUT
+     IF EOF-IN NOT = "Y"
+         MOVE FUNCTION NUMVAL(WS-INPUT-VALUE) TO Skill-Topic-Index
+         IF Skill-Topic-Index > 0 AND Skill-Topic-Index < 5
+             MOVE 'Y' TO RS-Topic-Done(Skill-Topic-Index)
+             PERFORM Rewrite-Skill-Progress-File
+             MOVE "Topic marked complete." TO WS-MSG
+             PERFORM OUT-MSG
+         ELSE
+             MOVE "Invalid topic number." TO WS-MSG
+             PERFORM OUT-MSG
+         END-IF
+     END-IF
+     .
+
+ *> -----------------------------
+ *> Tally completed topics per module for the progress summary
+ *> -----------------------------
+ Compute-Skill-Counts.
+     MOVE 0 TO WD-Completed-Count DL-Completed-Count
+     MOVE 0 TO IV-Completed-Count RS-Completed-Count
+     PERFORM VARYING Skill-Topic-Index FROM 1 BY 1 UNTIL Skill-Topic-Index > 4
+         IF WD-Topic-Done(Skill-Topic-Index) = 'Y'
+             ADD 1 TO WD-Completed-Count
+         END-IF
+         IF DL-Topic-Done(Skill-Topic-Index) = 'Y'
+             ADD 1 TO DL-Completed-Count
+         END-IF
+         IF IV-Topic-Done(Skill-Topic-Index) = 'Y'
+             ADD 1 TO IV-Completed-Count
+         END-IF
+         IF RS-Topic-Done(Skill-Topic-Index) = 'Y'
+             ADD 1 TO RS-Completed-Count
+         END-IF
+     END-PERFORM
+     .
+
  Profile-Loop.
      PERFORM UNTIL WS-MENU-SELECTION = "5" OR EOF-IN = "Y"
          PERFORM Profile-Menu
@@ -2367,70 +4133,170 @@
      .
 
  Web-Dev-Menu.
+    PERFORM Compute-Skill-Counts
     MOVE "Web Development - Quick Tips" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Start with HTML & CSS basics (layout, flexbox, forms)" TO WS-MSG
+    PERFORM Display-Web-Dev-Topics
+    MOVE SPACES TO WS-MSG
+    STRING "Progress: " DELIMITED BY SIZE
+           WD-Completed-Count DELIMITED BY SIZE
+           " of 4 topics completed" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Learn JavaScript fundamentals (DOM, events, fetch)" TO WS-MSG
+    MOVE "1. Mark a topic complete" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Build a simple portfolio site with 2-3 pages" TO WS-MSG
+    MOVE "2. Return" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Use Git/GitHub for version control" TO WS-MSG
+    MOVE "Enter your choice: " TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "1. Return" TO WS-MSG
+    .
+
+ Display-Web-Dev-Topics.
+    MOVE SPACES TO WS-MSG
+    STRING "1. [" DELIMITED BY SIZE WD-Topic-Done(1) DELIMITED BY SIZE
+           "] Start with HTML & CSS basics (layout, flexbox, forms)" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "Enter your choice: " TO WS-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "2. [" DELIMITED BY SIZE WD-Topic-Done(2) DELIMITED BY SIZE
+           "] Learn JavaScript fundamentals (DOM, events, fetch)" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "3. [" DELIMITED BY SIZE WD-Topic-Done(3) DELIMITED BY SIZE
+           "] Build a simple portfolio site with 2-3 pages" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "4. [" DELIMITED BY SIZE WD-Topic-Done(4) DELIMITED BY SIZE
+           "] Use Git/GitHub for version control" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
     .
 
  Deep-Learning-Menu.
+    PERFORM Compute-Skill-Counts
     MOVE "Deep Learning - Quick Path" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Brush up linear algebra, calculus, and probability" TO WS-MSG
+    PERFORM Display-Deep-Learning-Topics
+    MOVE SPACES TO WS-MSG
+    STRING "Progress: " DELIMITED BY SIZE
+           DL-Completed-Count DELIMITED BY SIZE
+           " of 4 topics completed" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Practice Python + NumPy; learn tensors and autodiff" TO WS-MSG
+    MOVE "1. Mark a topic complete" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Train a small model (MNIST/CIFAR) and tune learning rate" TO WS-MSG
+    MOVE "2. Return" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Read training logs; avoid overfitting with regularization" TO WS-MSG
+    MOVE "Enter your choice: " TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "1. Return" TO WS-MSG
+    .
+
+ Display-Deep-Learning-Topics.
+    MOVE SPACES TO WS-MSG
+    STRING "1. [" DELIMITED BY SIZE DL-Topic-Done(1) DELIMITED BY SIZE
+           "] Brush up linear algebra, calculus, and probability" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "Enter your choice: " TO WS-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "2. [" DELIMITED BY SIZE DL-Topic-Done(2) DELIMITED BY SIZE
+           "] Practice Python + NumPy; learn tensors and autodiff" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "3. [" DELIMITED BY SIZE DL-Topic-Done(3) DELIMITED BY SIZE
+           "] Train a small model (MNIST/CIFAR) and tune learning rate" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "4. [" DELIMITED BY SIZE DL-Topic-Done(4) DELIMITED BY SIZE
+           "] Read training logs; avoid overfitting with regularization" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
     .
 
  Interview-Menu.
+    PERFORM Compute-Skill-Counts
     MOVE "Interview Prep - Checklist" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Review Big-O and core data structures/algorithms" TO WS-MSG
+    PERFORM Display-Interview-Topics
+    MOVE SPACES TO WS-MSG
+    STRING "Progress: " DELIMITED BY SIZE
+           IV-Completed-Count DELIMITED BY SIZE
+           " of 4 topics completed" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Solve 1-2 practice problems daily (arrays, strings, graphs)" TO WS-MSG
+    MOVE "1. Mark a topic complete" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Prepare STAR stories for behavioral questions" TO WS-MSG
+    MOVE "2. Return" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Do mock interviews and reflect on feedback" TO WS-MSG
+    MOVE "Enter your choice: " TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "1. Return" TO WS-MSG
+    .
+
+ Display-Interview-Topics.
+    MOVE SPACES TO WS-MSG
+    STRING "1. [" DELIMITED BY SIZE IV-Topic-Done(1) DELIMITED BY SIZE
+           "] Review Big-O and core data structures/algorithms" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "Enter your choice: " TO WS-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "2. [" DELIMITED BY SIZE IV-Topic-Done(2) DELIMITED BY SIZE
+           "] Solve 1-2 practice problems daily (arrays, strings, graphs)" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "3. [" DELIMITED BY SIZE IV-Topic-Done(3) DELIMITED BY SIZE
+           "] Prepare STAR stories for behavioral questions" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "4. [" DELIMITED BY SIZE IV-Topic-Done(4) DELIMITED BY SIZE
+           "] Do mock interviews and reflect on feedback" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
     .
 
  Resume-Menu.
+    PERFORM Compute-Skill-Counts
     MOVE "Resume Optimization - Tips" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Keep it to one page (students/early career)" TO WS-MSG
+    PERFORM Display-Resume-Topics
+    MOVE SPACES TO WS-MSG
+    STRING "Progress: " DELIMITED BY SIZE
+           RS-Completed-Count DELIMITED BY SIZE
+           " of 4 topics completed" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Use action verbs and quantify impact (e.g., 'reduced build time 30%')" TO WS-MSG
+    MOVE "1. Mark a topic complete" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Tailor bullets to the job description keywords" TO WS-MSG
+    MOVE "2. Return" TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "- Put most relevant projects/experience at the top" TO WS-MSG
+    MOVE "Enter your choice: " TO WS-MSG
     PERFORM OUT-MSG
-    MOVE "1. Return" TO WS-MSG
+    .
+
+ Display-Resume-Topics.
+    MOVE SPACES TO WS-MSG
+    STRING "1. [" DELIMITED BY SIZE RS-Topic-Done(1) DELIMITED BY SIZE
+           "] Keep it to one page (students/early career)" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
-    MOVE "Enter your choice: " TO WS-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "2. [" DELIMITED BY SIZE RS-Topic-Done(2) DELIMITED BY SIZE
+           "] Use action verbs and quantify impact (e.g., 'reduced build time 30%')" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "3. [" DELIMITED BY SIZE RS-Topic-Done(3) DELIMITED BY SIZE
+           "] Tailor bullets to the job description keywords" DELIMITED BY SIZE
+           INTO WS-MSG
+    PERFORM OUT-MSG
+    MOVE SPACES TO WS-MSG
+    STRING "4. [" DELIMITED BY SIZE RS-Topic-Done(4) DELIMITED BY SIZE
+           "] Put most relevant projects/experience at the top" DELIMITED BY SIZE
+           INTO WS-MSG
     PERFORM OUT-MSG
     .
 
@@ -2505,7 +4371,13 @@
                      MOVE Message-Content(1:200) TO Message-Content
                  END-IF
 
-                 *> Save message to disk
+                 *> Record in memory (conversation store) and save to disk
+                 ADD 1 TO Message-Count
+                 MOVE UserName TO Msg-Sender(Message-Count)
+                 MOVE Message-Recipient TO Msg-Recipient(Message-Count)
+                 MOVE Message-Content TO Msg-Text(Message-Count)
+                 MOVE FUNCTION CURRENT-DATE(1:14) TO Msg-Timestamp(Message-Count)
+                 MOVE 'N' TO Msg-Read(Message-Count)
                  PERFORM Append-Message-To-Disk
 
                  MOVE SPACES TO WS-MSG
@@ -2544,26 +4416,24 @@
      .
 
  Append-Message-To-Disk.
-     *> Record format: sender|recipient|message
+     *> Record format: sender|recipient|message|timestamp|readflag
      MOVE ALL SPACES TO Message-Line
      STRING
-         FUNCTION TRIM(UserName) DELIMITED BY SIZE
+         FUNCTION TRIM(Msg-Sender(Message-Count)) DELIMITED BY SIZE
          "|" DELIMITED BY SIZE
-         FUNCTION TRIM(Message-Recipient) DELIMITED BY SIZE
+         FUNCTION TRIM(Msg-Recipient(Message-Count)) DELIMITED BY SIZE
          "|" DELIMITED BY SIZE
-         FUNCTION TRIM(Message-Content) DELIMITED BY SIZE
+         FUNCTION TRIM(Msg-Text(Message-Count)) DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         Msg-Timestamp(Message-Count) DELIMITED BY SIZE
+         "|" DELIMITED BY SIZE
+         Msg-Read(Message-Count) DELIMITED BY SIZE
          INTO Message-Line
      END-STRING
      WRITE Message-Line
      .
- View-My-Messages.
-     MOVE "--- Your Messages ---" TO WS-MSG
-     PERFORM OUT-MSG
 
-     *> Initialize counter for messages found
-     MOVE 0 TO Messages-Found-Count
-
-     *> Read through messages file and display messages for current user
+ Load-Messages-From-Disk.
      CLOSE MESSAGES-FILE
      OPEN INPUT MESSAGES-FILE
      MOVE 'N' TO MSG-EOF
@@ -2573,43 +4443,217 @@
              AT END
                  MOVE 'Y' TO MSG-EOF
              NOT AT END
-                 *> Parse message: sender|recipient|message
                  MOVE SPACES TO Message-Sender Message-Recipient Message-Text
+                 MOVE SPACES TO WS-Msg-Timestamp-In
+                 MOVE SPACE TO WS-Msg-Read-In
                  UNSTRING Message-Line DELIMITED BY '|'
-                     INTO Message-Sender, Message-Recipient, Message-Text
+                     INTO Message-Sender, Message-Recipient, Message-Text,
+                          WS-Msg-Timestamp-In, WS-Msg-Read-In
                  END-UNSTRING
+                 IF Message-Sender NOT = SPACES AND Message-Recipient NOT = SPACES
+                     IF Message-Count < 300
+                         ADD 1 TO Message-Count
+                         MOVE Message-Sender TO Msg-Sender(Message-Count)
+                         MOVE Message-Recipient TO Msg-Recipient(Message-Count)
+                         MOVE Message-Text TO Msg-Text(Message-Count)
+                         MOVE WS-Msg-Timestamp-In TO Msg-Timestamp(Message-Count)
+                         IF WS-Msg-Read-In = SPACE
+                             MOVE 'N' TO Msg-Read(Message-Count)
+                         ELSE
+                             MOVE WS-Msg-Read-In TO Msg-Read(Message-Count)
+                         END-IF
+                     END-IF
+                 END-IF
+         END-READ
+     END-PERFORM
+
+     CLOSE MESSAGES-FILE
+     OPEN EXTEND MESSAGES-FILE
+     .
+
+ *> -----------------------------
+ *> Persist read-flag changes back to Messages.dat. Streams the real
+ *> on-disk file line-for-line (matching on-disk physical line
+ *> position against in-memory row index, the same way
+ *> Load-Messages-From-Disk built the table) so messages beyond the
+ *> in-memory load cap are copied through unchanged instead of being
+ *> dropped.
+ *> -----------------------------
+ Rewrite-Messages-File.
+     CLOSE MESSAGES-FILE
+     OPEN INPUT MESSAGES-FILE
+     OPEN OUTPUT MESSAGES-TMP-FILE
+     MOVE 'N' TO MSG-EOF
+     MOVE 0 TO WS-Msg-Rewrite-Line
 
-                 *> Check if this message is for the current user
-                 IF FUNCTION TRIM(Message-Recipient) = FUNCTION TRIM(UserName)
-                     ADD 1 TO Messages-Found-Count
-                     PERFORM Display-Single-Message
+     PERFORM UNTIL MSG-EOF = 'Y'
+         READ MESSAGES-FILE
+             AT END
+                 MOVE 'Y' TO MSG-EOF
+             NOT AT END
+                 ADD 1 TO WS-Msg-Rewrite-Line
+                 IF WS-Msg-Rewrite-Line <= Message-Count AND
+                    Msg-Sender(WS-Msg-Rewrite-Line) NOT = SPACES AND
+                    Msg-Recipient(WS-Msg-Rewrite-Line) NOT = SPACES
+                     MOVE ALL SPACES TO Message-Line
+                     STRING
+                         FUNCTION TRIM(Msg-Sender(WS-Msg-Rewrite-Line))
+                             DELIMITED BY SIZE
+                         "|" DELIMITED BY SIZE
+                         FUNCTION TRIM(Msg-Recipient(WS-Msg-Rewrite-Line))
+                             DELIMITED BY SIZE
+                         "|" DELIMITED BY SIZE
+                         FUNCTION TRIM(Msg-Text(WS-Msg-Rewrite-Line))
+                             DELIMITED BY SIZE
+                         "|" DELIMITED BY SIZE
+                         Msg-Timestamp(WS-Msg-Rewrite-Line) DELIMITED BY SIZE
+                         "|" DELIMITED BY SIZE
+                         Msg-Read(WS-Msg-Rewrite-Line) DELIMITED BY SIZE
+                         INTO Message-Line
+                     END-STRING
+                     MOVE Message-Line TO Message-Tmp-Line
+                     WRITE Message-Tmp-Line
+                 ELSE
+                     MOVE Message-Line TO Message-Tmp-Line
+                     WRITE Message-Tmp-Line
                  END-IF
          END-READ
      END-PERFORM
 
+     CLOSE MESSAGES-FILE
+     CLOSE MESSAGES-TMP-FILE
+
+     OPEN OUTPUT MESSAGES-FILE
+     OPEN INPUT MESSAGES-TMP-FILE
+     MOVE 'N' TO MSG-EOF
+     PERFORM UNTIL MSG-EOF = 'Y'
+         READ MESSAGES-TMP-FILE
+             AT END
+                 MOVE 'Y' TO MSG-EOF
+             NOT AT END
+                 MOVE Message-Tmp-Line TO Message-Line
+                 WRITE Message-Line
+         END-READ
+     END-PERFORM
+
+     CLOSE MESSAGES-TMP-FILE
      CLOSE MESSAGES-FILE
      OPEN EXTEND MESSAGES-FILE
+     .
 
-     *> If no messages found, inform the user
-     IF Messages-Found-Count = 0
+ View-My-Messages.
+     MOVE "--- Your Messages ---" TO WS-MSG
+     PERFORM OUT-MSG
+
+     MOVE 0 TO Messages-Found-Count
+     MOVE 0 TO Convo-Partner-Count
+     PERFORM Build-Convo-Partner-List
+
+     IF Convo-Partner-Count = 0
          MOVE "You have no messages at this time." TO WS-MSG
          PERFORM OUT-MSG
+     ELSE
+         PERFORM VARYING CP-Idx FROM 1 BY 1 UNTIL CP-Idx > Convo-Partner-Count
+             PERFORM Display-Conversation
+         END-PERFORM
+         PERFORM Rewrite-Messages-File
      END-IF
 
      MOVE "---------------------" TO WS-MSG
      PERFORM OUT-MSG
      .
 
- Display-Single-Message.
+ *> -----------------------------
+ *> Helper: build list of distinct conversation partners for UserName,
+ *> in order of first appearance
+ *> -----------------------------
+ Build-Convo-Partner-List.
+     PERFORM VARYING MK FROM 1 BY 1 UNTIL MK > Message-Count
+         MOVE SPACES TO WS-Other-Party
+         IF Msg-Sender(MK) = UserName
+             MOVE Msg-Recipient(MK) TO WS-Other-Party
+         ELSE
+             IF Msg-Recipient(MK) = UserName
+                 MOVE Msg-Sender(MK) TO WS-Other-Party
+             END-IF
+         END-IF
+
+         IF WS-Other-Party NOT = SPACES
+             PERFORM Add-Convo-Partner
+         END-IF
+     END-PERFORM
+     .
+
+ Add-Convo-Partner.
+     SET CP-Not-Already-Known TO TRUE
+     PERFORM VARYING CP-Idx FROM 1 BY 1 UNTIL CP-Idx > Convo-Partner-Count
+         IF Convo-Partner(CP-Idx) = WS-Other-Party
+             SET CP-Already-Known TO TRUE
+             EXIT PERFORM
+         END-IF
+     END-PERFORM
+
+     IF CP-Not-Already-Known AND Convo-Partner-Count < 50
+         ADD 1 TO Convo-Partner-Count
+         MOVE WS-Other-Party TO Convo-Partner(Convo-Partner-Count)
+     END-IF
+     .
+
+ *> -----------------------------
+ *> Display every message exchanged with Convo-Partner(CP-Idx),
+ *> in sent order, and mark any unread ones as read.
+ *> -----------------------------
+ Display-Conversation.
      MOVE SPACES TO WS-MSG
-     STRING "From: " DELIMITED BY SIZE
-            FUNCTION TRIM(Message-Sender) DELIMITED BY SIZE
+     STRING "--- Conversation with " DELIMITED BY SIZE
+            FUNCTION TRIM(Convo-Partner(CP-Idx)) DELIMITED BY SIZE
+            " ---" DELIMITED BY SIZE
             INTO WS-MSG
      PERFORM OUT-MSG
 
+     PERFORM VARYING MK FROM 1 BY 1 UNTIL MK > Message-Count
+         IF (Msg-Sender(MK) = UserName AND Msg-Recipient(MK) = Convo-Partner(CP-Idx))
+            OR
+            (Msg-Recipient(MK) = UserName AND Msg-Sender(MK) = Convo-Partner(CP-Idx))
+             ADD 1 TO Messages-Found-Count
+             PERFORM Display-Single-Message
+             IF Msg-Recipient(MK) = UserName AND Msg-Read(MK) = 'N'
+                 MOVE 'Y' TO Msg-Read(MK)
+             END-IF
+         END-IF
+     END-PERFORM
+
+     MOVE "---------------------" TO WS-MSG
+     PERFORM OUT-MSG
+     .
+
+ Display-Single-Message.
+     MOVE SPACES TO WS-MSG
+     IF Msg-Sender(MK) = UserName
+         STRING "To: " DELIMITED BY SIZE
+                FUNCTION TRIM(Msg-Recipient(MK)) DELIMITED BY SIZE
+                "  (" DELIMITED BY SIZE
+                Msg-Timestamp(MK) DELIMITED BY SIZE
+                ")" DELIMITED BY SIZE
+                INTO WS-MSG
+     ELSE
+         STRING "From: " DELIMITED BY SIZE
+                FUNCTION TRIM(Msg-Sender(MK)) DELIMITED BY SIZE
+                "  (" DELIMITED BY SIZE
+                Msg-Timestamp(MK) DELIMITED BY SIZE
+                ")" DELIMITED BY SIZE
+                INTO WS-MSG
+     END-IF
+     IF Msg-Recipient(MK) = UserName AND Msg-Read(MK) = 'N'
+         STRING FUNCTION TRIM(WS-MSG) DELIMITED BY SIZE
+                "  [UNREAD]" DELIMITED BY SIZE
+                INTO WS-MSG
+     END-IF
+     PERFORM OUT-MSG
+
      MOVE SPACES TO WS-MSG
      STRING "Message: " DELIMITED BY SIZE
-            FUNCTION TRIM(Message-Text) DELIMITED BY SIZE
+            FUNCTION TRIM(Msg-Text(MK)) DELIMITED BY SIZE
             INTO WS-MSG
      PERFORM OUT-MSG
 
